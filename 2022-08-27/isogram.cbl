@@ -9,11 +9,80 @@
       * Iterate through each char of the sentence.
       * For each char, increment the corresponding char.
       * Check to see if the string has any chars greater than 1.
+      ******************************************************************
+      * Modification History:
+      * 8/29/2022 JB - Read the day's candidate words/phrases from a
+      *                file and write a pass/fail record per entry,
+      *                instead of checking one hardcoded phrase.
+      * 8/30/2022 JB - Report which letter(s) repeat and where, instead
+      *                of just a pass/fail result.
+      * 8/30/2022 JB - Flag candidate phrases too long for WS-PHRASE to
+      *                a reject file instead of silently truncating
+      *                them before the isogram check ever sees them.
+      * 9/01/2022 JB - Picked up the shared RUNCTL run-control
+      *                copybook so this run's results tie back to the
+      *                same run id as every other batch utility.
+      * 9/02/2022 JB - Oversized phrases also append to the shared
+      *                EXCPLOG exception log alongside every other
+      *                utility's rejects.
+      * 9/02/2022 JB - Words-checked count now appends to the shared
+      *                OPSCNT operations-count log for the end-of-day
+      *                Daily Operations Report.
+      * 9/15/2022 JB - Logs the operator id and run timestamp to a
+      *                shared AUDITLOG before any processing starts,
+      *                so there's a record of who ran a given job.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ISOGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOGRAM-IN ASSIGN TO "ISOIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ISOGRAM-OUT ASSIGN TO "ISOOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ISOGRAM-DIAG ASSIGN TO "ISODIAG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ISOGRAM-REJ ASSIGN TO "ISOREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY EXCPSEL.
+           COPY OPSCSEL.
+           COPY AUDTSEL.
        DATA DIVISION.
+       FILE SECTION.
+      * WS-ISO-IN-PHRASE is deliberately wider than WS-PHRASE so an
+      * oversized candidate can be detected instead of being silently
+      * truncated to fit before the isogram check ever sees it.
+       FD  ISOGRAM-IN.
+       01 WS-ISO-IN-RECORD.
+           05 WS-ISO-IN-PHRASE PIC X(60).
+           05 WS-ISO-IN-OVERFLOW PIC X(40).
+
+       FD  ISOGRAM-OUT.
+       01 WS-ISO-OUT-RECORD.
+           05 WS-ISO-OUT-PHRASE PIC X(60).
+           05 FILLER PIC X(01).
+           05 WS-ISO-OUT-RESULT PIC X(04).
+
+       FD  ISOGRAM-DIAG.
+       01 WS-ISO-DIAG-RECORD.
+           05 WS-ISO-DIAG-PHRASE PIC X(60).
+           05 FILLER PIC X(01).
+           05 WS-ISO-DIAG-LETTER PIC X(01).
+           05 FILLER PIC X(01).
+           05 WS-ISO-DIAG-POSITIONS PIC X(60).
+
+       FD  ISOGRAM-REJ.
+       01 WS-ISO-REJ-RECORD.
+           05 WS-ISO-REJ-PHRASE PIC X(60).
+           05 FILLER PIC X(01).
+           05 WS-ISO-REJ-REASON PIC X(40).
+
+       COPY EXCPFD.
+       COPY OPSCFD.
+       COPY AUDTFD.
+
        WORKING-STORAGE SECTION.
        01 WS-PHRASE PIC X(60).
        01 WS-RESULT PIC 99.
@@ -21,16 +90,91 @@
        01 WS-TEMP1 PIC 999.
        01 WS-TEMP2 PIC 9.
        01 WS-PARSED PIC X(26) VALUE '00000000000000000000000000'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-PHRASE-VALID-SW PIC X(01).
+           88 WS-PHRASE-VALID VALUE 'Y'.
+
+      * Working fields for the repeated-letter diagnostic report.
+       01 WS-DIAG-LETTER-NUM PIC 999.
+       01 WS-DIAG-LETTER PIC X(01).
+       01 WS-POS-INDEX PIC 99.
+       01 WS-POSITIONS-TEXT PIC X(60).
+       01 WS-POSITIONS-PTR PIC 99.
+       01 WS-POS-DIGITS PIC 99.
+
+      * Control total for the end-of-day Daily Operations Report.
+       01 WS-WORDS-CHECKED-COUNT PIC 9(07) VALUE 0.
+
+       COPY RUNCTL.
+       COPY EXCPWS.
+       COPY OPSCWS.
+       COPY AUDTWS.
+
        PROCEDURE DIVISION.
            ISOGRAM.
-               MOVE 1 TO WS-RESULT.
-               MOVE 'subdermatoglyphic' TO WS-PHRASE
-               MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE.
-               MOVE 1 TO WS-INDEX.
-               PERFORM PARSE-PHRASE UNTIL WS-INDEX > 60.
-               MOVE 1 TO WS-INDEX.
-               PERFORM CHECK-FOR-ISOGRAM UNTIL WS-INDEX > 26.
-               DISPLAY "RESULT: " WS-RESULT.
+               PERFORM CAPTURE-RUN-CONTROL.
+               MOVE 'ISOGRAM' TO WS-AUDT-SOURCE-PARM.
+               PERFORM LOG-OPERATOR-AUDIT.
+               OPEN INPUT ISOGRAM-IN.
+               OPEN OUTPUT ISOGRAM-OUT.
+               OPEN OUTPUT ISOGRAM-DIAG.
+               OPEN OUTPUT ISOGRAM-REJ.
+               PERFORM OPEN-EXCEPTION-LOG.
+               PERFORM OPEN-OPS-COUNT-LOG.
+               PERFORM READ-ISOGRAM-RECORD.
+               PERFORM CHECK-ONE-PHRASE UNTIL WS-EOF.
+               CLOSE ISOGRAM-IN.
+               CLOSE ISOGRAM-OUT.
+               CLOSE ISOGRAM-DIAG.
+               CLOSE ISOGRAM-REJ.
+               PERFORM CLOSE-EXCEPTION-LOG.
+               MOVE 'ISOGRAM' TO WS-OPSC-SOURCE-PARM.
+               MOVE 'WORDS CHECKED' TO WS-OPSC-LABEL-PARM.
+               MOVE WS-WORDS-CHECKED-COUNT TO WS-OPSC-COUNT-PARM.
+               PERFORM LOG-OPS-COUNT.
+               PERFORM CLOSE-OPS-COUNT-LOG.
+               STOP RUN.
+
+           READ-ISOGRAM-RECORD.
+               READ ISOGRAM-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE WS-ISO-IN-PHRASE TO WS-PHRASE
+               END-READ.
+
+           CHECK-ONE-PHRASE.
+               ADD 1 TO WS-WORDS-CHECKED-COUNT.
+               PERFORM VALIDATE-PHRASE-LENGTH.
+               IF WS-PHRASE-VALID THEN
+                   MOVE 1 TO WS-RESULT
+                   MOVE '00000000000000000000000000' TO WS-PARSED
+                   MOVE FUNCTION LOWER-CASE(WS-PHRASE) TO WS-PHRASE
+                   MOVE 1 TO WS-INDEX
+                   PERFORM PARSE-PHRASE UNTIL WS-INDEX > 60
+                   MOVE 1 TO WS-INDEX
+                   PERFORM CHECK-FOR-ISOGRAM UNTIL WS-INDEX > 26
+                   DISPLAY "PHRASE: " WS-PHRASE " RESULT: " WS-RESULT
+                   PERFORM WRITE-ISOGRAM-RESULT
+               END-IF.
+               PERFORM READ-ISOGRAM-RECORD.
+
+           VALIDATE-PHRASE-LENGTH.
+               MOVE 'Y' TO WS-PHRASE-VALID-SW.
+               IF WS-ISO-IN-OVERFLOW NOT = SPACES THEN
+                   MOVE 'N' TO WS-PHRASE-VALID-SW
+                   INITIALIZE WS-ISO-REJ-RECORD WITH FILLER
+                   MOVE WS-PHRASE TO WS-ISO-REJ-PHRASE
+                   MOVE 'PHRASE EXCEEDS 60 CHARACTERS' TO
+                       WS-ISO-REJ-REASON
+                   WRITE WS-ISO-REJ-RECORD
+                   MOVE 'ISOGRAM' TO WS-EXCP-SOURCE-PARM
+                   MOVE WS-PHRASE(1:15) TO WS-EXCP-KEY-PARM
+                   MOVE 'PHRASE EXCEEDS 60 CHARACTERS' TO
+                       WS-EXCP-REASON-PARM
+                   PERFORM LOG-EXCEPTION
+               END-IF.
 
            PARSE-PHRASE.
                MOVE FUNCTION ORD(WS-PHRASE(WS-INDEX:1)) TO WS-TEMP1.
@@ -44,7 +188,48 @@
 
            CHECK-FOR-ISOGRAM.
                IF WS-PARSED(WS-INDEX:1) > 1 THEN
-                 MOVE 27 TO WS-INDEX
                  MOVE 0 TO WS-RESULT
+                 MOVE WS-INDEX TO WS-DIAG-LETTER-NUM
+                 PERFORM REPORT-REPEATED-LETTER
                END-IF.
                ADD 1 TO WS-INDEX.
+
+           REPORT-REPEATED-LETTER.
+               COMPUTE WS-TEMP1 = WS-DIAG-LETTER-NUM + 97.
+               MOVE FUNCTION CHAR(WS-TEMP1) TO WS-DIAG-LETTER.
+               MOVE SPACES TO WS-POSITIONS-TEXT.
+               MOVE 1 TO WS-POSITIONS-PTR.
+               MOVE 1 TO WS-POS-INDEX.
+               PERFORM FIND-LETTER-POSITION UNTIL WS-POS-INDEX > 60.
+               INITIALIZE WS-ISO-DIAG-RECORD WITH FILLER.
+               MOVE WS-PHRASE TO WS-ISO-DIAG-PHRASE.
+               MOVE WS-DIAG-LETTER TO WS-ISO-DIAG-LETTER.
+               MOVE WS-POSITIONS-TEXT TO WS-ISO-DIAG-POSITIONS.
+               WRITE WS-ISO-DIAG-RECORD.
+               DISPLAY "REPEATED LETTER '" WS-DIAG-LETTER
+                   "' AT POSITIONS: " WS-POSITIONS-TEXT.
+
+           FIND-LETTER-POSITION.
+               IF WS-PHRASE(WS-POS-INDEX:1) = WS-DIAG-LETTER THEN
+                   MOVE WS-POS-INDEX TO WS-POS-DIGITS
+                   STRING WS-POS-DIGITS DELIMITED BY SIZE
+                       ' ' DELIMITED BY SIZE
+                       INTO WS-POSITIONS-TEXT
+                       WITH POINTER WS-POSITIONS-PTR
+               END-IF.
+               ADD 1 TO WS-POS-INDEX.
+
+           WRITE-ISOGRAM-RESULT.
+               INITIALIZE WS-ISO-OUT-RECORD WITH FILLER.
+               MOVE WS-PHRASE TO WS-ISO-OUT-PHRASE.
+               IF WS-RESULT = 1 THEN
+                   MOVE 'PASS' TO WS-ISO-OUT-RESULT
+               ELSE
+                   MOVE 'FAIL' TO WS-ISO-OUT-RESULT
+               END-IF.
+               WRITE WS-ISO-OUT-RECORD.
+
+           COPY RUNCTLP.
+           COPY EXCPLOGP.
+           COPY OPSCLOGP.
+           COPY AUDTLOGP.
