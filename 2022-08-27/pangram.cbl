@@ -11,22 +11,114 @@
       * Convert A to 1
       * For each char, bit flip the corresponding bit to 1
       * Check to see if the bit string is all 1s
+      ******************************************************************
+      * Modification History:
+      * 8/30/2022 JB - Read the day's candidate sentences from a file
+      *                and write a pass/fail record per entry, instead
+      *                of checking one hardcoded sentence.
+      * 8/30/2022 JB - Report which letters of the alphabet a failed
+      *                sentence is still missing, instead of just a
+      *                pass/fail result.
+      * 9/01/2022 JB - Picked up the shared RUNCTL run-control
+      *                copybook so this run's results tie back to the
+      *                same run id as every other batch utility.
+      * 9/02/2022 JB - Failed sentences also append to the shared
+      *                EXCPLOG exception log alongside every other
+      *                utility's rejects.
+      * 9/02/2022 JB - Sentences-checked count now appends to the
+      *                shared OPSCNT operations-count log for the
+      *                end-of-day Daily Operations Report.
+      * 9/15/2022 JB - Logs the operator id and run timestamp to a
+      *                shared AUDITLOG before any processing starts,
+      *                so there's a record of who ran a given job.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PANGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PANGRAM-IN ASSIGN TO "PANGIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PANGRAM-OUT ASSIGN TO "PANGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY EXCPSEL.
+           COPY OPSCSEL.
+           COPY AUDTSEL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PANGRAM-IN.
+       01 WS-PAN-IN-RECORD.
+           05 WS-PAN-IN-SENTENCE PIC X(60).
+
+       FD  PANGRAM-OUT.
+       01 WS-PAN-OUT-RECORD.
+           05 WS-PAN-OUT-SENTENCE PIC X(60).
+           05 FILLER PIC X(01).
+           05 WS-PAN-OUT-RESULT PIC X(04).
+           05 FILLER PIC X(01).
+           05 WS-PAN-OUT-MISSING PIC X(26).
+
+       COPY EXCPFD.
+       COPY OPSCFD.
+       COPY AUDTFD.
+
        WORKING-STORAGE SECTION.
        01 WS-SENTENCE PIC X(60).
        01 WS-RESULT PIC 9.
        01 WS-INDEX PIC 99.
        01 WS-TEMP1 PIC 999.
        01 WS-PARSED PIC X(26) VALUE '00000000000000000000000000'.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+      * Working fields for the missing-letters coverage report.
+       01 WS-MISSING-LETTERS PIC X(26).
+       01 WS-MISSING-COUNT PIC 99.
+       01 WS-MISS-LETTER-NUM PIC 999.
+       01 WS-MISS-LETTER PIC X(01).
+
+      * Control total for the end-of-day Daily Operations Report.
+       01 WS-SENTENCES-CHECKED-COUNT PIC 9(07) VALUE 0.
+
+       COPY RUNCTL.
+       COPY EXCPWS.
+       COPY OPSCWS.
+       COPY AUDTWS.
+
        PROCEDURE DIVISION.
            PANGRAM.
+               PERFORM CAPTURE-RUN-CONTROL.
+               MOVE 'PANGRAM' TO WS-AUDT-SOURCE-PARM.
+               PERFORM LOG-OPERATOR-AUDIT.
+               OPEN INPUT PANGRAM-IN.
+               OPEN OUTPUT PANGRAM-OUT.
+               PERFORM OPEN-EXCEPTION-LOG.
+               PERFORM OPEN-OPS-COUNT-LOG.
+               PERFORM READ-PANGRAM-RECORD.
+               PERFORM CHECK-ONE-SENTENCE UNTIL WS-EOF.
+               CLOSE PANGRAM-IN.
+               CLOSE PANGRAM-OUT.
+               PERFORM CLOSE-EXCEPTION-LOG.
+               MOVE 'PANGRAM' TO WS-OPSC-SOURCE-PARM.
+               MOVE 'SENTENCES CHECKED' TO WS-OPSC-LABEL-PARM.
+               MOVE WS-SENTENCES-CHECKED-COUNT TO WS-OPSC-COUNT-PARM.
+               PERFORM LOG-OPS-COUNT.
+               PERFORM CLOSE-OPS-COUNT-LOG.
+               STOP RUN.
+
+           READ-PANGRAM-RECORD.
+               READ PANGRAM-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE WS-PAN-IN-SENTENCE TO WS-SENTENCE
+               END-READ.
+
+           CHECK-ONE-SENTENCE.
+               ADD 1 TO WS-SENTENCES-CHECKED-COUNT.
                MOVE 0 TO WS-RESULT.
-               MOVE 'a quick movement of the enemy will jeopardize five
-      -         'gunboats' TO WS-SENTENCE.
+               MOVE '00000000000000000000000000' TO WS-PARSED.
                MOVE FUNCTION LOWER-CASE(WS-SENTENCE) TO WS-SENTENCE.
                MOVE 1 TO WS-INDEX.
                DISPLAY "WS-SENTENCE: " WS-SENTENCE.
@@ -35,6 +127,18 @@
                DISPLAY "WS-PARSED: " WS-PARSED.
                PERFORM CHECK-FOR-PANGRAM.
                DISPLAY "RESULT: " WS-RESULT.
+               IF WS-RESULT = 0 THEN
+                   PERFORM BUILD-MISSING-LETTERS
+                   MOVE 'PANGRAM' TO WS-EXCP-SOURCE-PARM
+                   MOVE WS-SENTENCE(1:15) TO WS-EXCP-KEY-PARM
+                   MOVE 'SENTENCE FAILED PANGRAM CHECK' TO
+                       WS-EXCP-REASON-PARM
+                   PERFORM LOG-EXCEPTION
+               ELSE
+                   MOVE SPACES TO WS-MISSING-LETTERS
+               END-IF.
+               PERFORM WRITE-PANGRAM-RESULT.
+               PERFORM READ-PANGRAM-RECORD.
 
            PARSE-SENTENCE.
                MOVE FUNCTION ORD(WS-SENTENCE(WS-INDEX:1)) TO WS-TEMP1.
@@ -50,3 +154,37 @@
                ELSE
                    MOVE 0 TO WS-RESULT
                END-IF.
+
+           BUILD-MISSING-LETTERS.
+               MOVE SPACES TO WS-MISSING-LETTERS.
+               MOVE 0 TO WS-MISSING-COUNT.
+               MOVE 1 TO WS-INDEX.
+               PERFORM FIND-MISSING-LETTER UNTIL WS-INDEX > 26.
+               DISPLAY "MISSING LETTERS: " WS-MISSING-LETTERS.
+
+           FIND-MISSING-LETTER.
+               IF WS-PARSED(WS-INDEX:1) = '0' THEN
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE WS-INDEX TO WS-MISS-LETTER-NUM
+                   COMPUTE WS-TEMP1 = WS-MISS-LETTER-NUM + 97
+                   MOVE FUNCTION CHAR(WS-TEMP1) TO WS-MISS-LETTER
+                   MOVE WS-MISS-LETTER TO
+                       WS-MISSING-LETTERS(WS-MISSING-COUNT:1)
+               END-IF.
+               ADD 1 TO WS-INDEX.
+
+           WRITE-PANGRAM-RESULT.
+               INITIALIZE WS-PAN-OUT-RECORD WITH FILLER.
+               MOVE WS-SENTENCE TO WS-PAN-OUT-SENTENCE.
+               IF WS-RESULT = 1 THEN
+                   MOVE 'PASS' TO WS-PAN-OUT-RESULT
+               ELSE
+                   MOVE 'FAIL' TO WS-PAN-OUT-RESULT
+               END-IF.
+               MOVE WS-MISSING-LETTERS TO WS-PAN-OUT-MISSING.
+               WRITE WS-PAN-OUT-RECORD.
+
+           COPY RUNCTLP.
+           COPY EXCPLOGP.
+           COPY OPSCLOGP.
+           COPY AUDTLOGP.
