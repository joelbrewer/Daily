@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author: Joel Brewer
+      * Date: 9/02/2022
+      * Purpose: To roll up the run counts every batch utility appends
+      *          to the shared OPSCNT operations-count log into one
+      *          management-facing Daily Operations Report, so getting
+      *          that picture doesn't mean asking five operators what
+      *          they ran.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 9/02/2022 JB - First cut, written once all five utilities were
+      *                appending their run counts to OPSCNT.
+      * 3/21/2023 JB - ACCUMULATE-COUNT was summing every record ever
+      *                appended to OPSCNT, not just tonight's, since
+      *                OPSCNT is opened DISP=MOD and nothing rotates
+      *                it. Filtered on WS-OPSC-RUN-ID = WS-RUN-ID so
+      *                the report only totals the run it was invoked
+      *                for.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYOPS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY OPSCSEL.
+           SELECT DAILY-RPT ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       COPY OPSCFD.
+
+       FD  DAILY-RPT.
+       01 WS-RPT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+
+      * Daily totals rolled up across every OPSCNT record for the day,
+      * one field per metric the five utilities report.
+       01 WS-YEARS-CHECKED PIC 9(07) VALUE 0.
+       01 WS-SCORECARDS-SCORED PIC 9(07) VALUE 0.
+       01 WS-WORDS-CHECKED PIC 9(07) VALUE 0.
+       01 WS-SENTENCES-CHECKED PIC 9(07) VALUE 0.
+       01 WS-MESSAGES-CIPHERED PIC 9(07) VALUE 0.
+
+       01 WS-RPT-COUNT PIC ZZZZZZ9.
+
+       COPY RUNCTL.
+       COPY OPSCWS.
+
+       PROCEDURE DIVISION.
+           DAILYOPS.
+               PERFORM CAPTURE-RUN-CONTROL.
+               OPEN INPUT OPS-COUNT-LOG.
+               OPEN OUTPUT DAILY-RPT.
+               PERFORM READ-COUNT-RECORD.
+               PERFORM ACCUMULATE-COUNT UNTIL WS-EOF.
+               CLOSE OPS-COUNT-LOG.
+               PERFORM WRITE-DAILY-REPORT.
+               CLOSE DAILY-RPT.
+               STOP RUN.
+
+           READ-COUNT-RECORD.
+               READ OPS-COUNT-LOG
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+               END-READ.
+
+           ACCUMULATE-COUNT.
+               IF WS-OPSC-RUN-ID = WS-RUN-ID THEN
+                   EVALUATE WS-OPSC-LABEL
+                       WHEN 'YEARS CHECKED'
+                           ADD WS-OPSC-COUNT TO WS-YEARS-CHECKED
+                       WHEN 'SCORECARDS SCORED'
+                           ADD WS-OPSC-COUNT TO WS-SCORECARDS-SCORED
+                       WHEN 'WORDS CHECKED'
+                           ADD WS-OPSC-COUNT TO WS-WORDS-CHECKED
+                       WHEN 'SENTENCES CHECKED'
+                           ADD WS-OPSC-COUNT TO WS-SENTENCES-CHECKED
+                       WHEN 'MESSAGES CIPHERED'
+                           ADD WS-OPSC-COUNT TO WS-MESSAGES-CIPHERED
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF.
+               PERFORM READ-COUNT-RECORD.
+
+           WRITE-DAILY-REPORT.
+               MOVE SPACES TO WS-RPT-RECORD.
+               STRING "DAILY OPERATIONS REPORT - RUN ID " WS-RUN-ID
+                   DELIMITED BY SIZE INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE SPACES TO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE WS-YEARS-CHECKED TO WS-RPT-COUNT.
+               STRING "LEAP-YEAR  - YEARS CHECKED    : "
+                   WS-RPT-COUNT DELIMITED BY SIZE
+                   INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE WS-SCORECARDS-SCORED TO WS-RPT-COUNT.
+               STRING "YACHT      - SCORECARDS SCORED: "
+                   WS-RPT-COUNT DELIMITED BY SIZE
+                   INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE WS-WORDS-CHECKED TO WS-RPT-COUNT.
+               STRING "ISOGRAM    - WORDS CHECKED    : "
+                   WS-RPT-COUNT DELIMITED BY SIZE
+                   INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE WS-SENTENCES-CHECKED TO WS-RPT-COUNT.
+               STRING "PANGRAM    - SENTENCES CHECKED: "
+                   WS-RPT-COUNT DELIMITED BY SIZE
+                   INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+               MOVE WS-MESSAGES-CIPHERED TO WS-RPT-COUNT.
+               STRING "ROT-CIPHER - MESSAGES CIPHERED: "
+                   WS-RPT-COUNT DELIMITED BY SIZE
+                   INTO WS-RPT-RECORD.
+               WRITE WS-RPT-RECORD.
+
+           COPY RUNCTLP.
+
+       END PROGRAM DAILYOPS.
