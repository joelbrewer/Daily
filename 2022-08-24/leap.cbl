@@ -3,31 +3,296 @@
       * Date: 8/24/2022
       * Purpose: To print whether or not a year is a leap year
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 8/29/2022 JB - Read a file of candidate years instead of a
+      *                single hardcoded year, so a whole fiscal
+      *                calendar can be checked in one run.
+      * 9/01/2022 JB - Switched to the shared RUNCTL run-control
+      *                copybook instead of a locally declared operator
+      *                id and date/time, so this run's audit records
+      *                tie back to the same run id as every other
+      *                utility in the nightly batch.
+      * 9/02/2022 JB - Rejects now also append to the shared EXCPLOG
+      *                exception log so QA can review every reject
+      *                from all five utilities in one place.
+      * 9/02/2022 JB - Years-checked count now appends to the shared
+      *                OPSCNT operations-count log for the end-of-day
+      *                Daily Operations Report.
+      * 9/12/2022 JB - Added a keyed LEAP-YEAR-MASTER lookup file so a
+      *                year already checked on a prior run is read
+      *                back instead of re-derived through the DIVIDE
+      *                logic every time a downstream job asks about it
+      *                again.
+      * 9/14/2022 JB - An optional SYSIN parameter card (LEAPPARM) now
+      *                lets an operator check one ad hoc year without
+      *                editing the day's batch file, on top of whatever
+      *                years that batch file already carries.
+      * 9/15/2022 JB - Logs the operator id and run timestamp to a
+      *                shared AUDITLOG before any processing starts,
+      *                so there's a record of who ran a given job.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP-YEAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEAP-YEAR-IN ASSIGN TO "LEAPIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-YEAR-OUT ASSIGN TO "LEAPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-YEAR-REJ ASSIGN TO "LEAPREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-YEAR-AUDIT ASSIGN TO "LEAPAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LEAP-YEAR-MASTER ASSIGN TO "LEAPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-LYM-YEAR
+               FILE STATUS IS WS-LYM-FILE-STATUS.
+           SELECT LEAP-YEAR-PARM ASSIGN TO "LEAPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           COPY EXCPSEL.
+           COPY OPSCSEL.
+           COPY AUDTSEL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LEAP-YEAR-IN.
+       01 WS-LY-IN-RECORD.
+           05 WS-LY-IN-YEAR PIC 9(04).
+           05 FILLER PIC X(76).
+
+       FD  LEAP-YEAR-OUT.
+       01 WS-LY-OUT-RECORD.
+           05 WS-LY-OUT-YEAR PIC 9(04).
+           05 FILLER PIC X(01).
+           05 WS-LY-OUT-LEAP-FLAG PIC X(01).
+           05 FILLER PIC X(01).
+           05 WS-LY-OUT-DAYS PIC 9(03).
+           05 FILLER PIC X(70).
+
+       FD  LEAP-YEAR-REJ.
+       01 WS-LY-REJ-RECORD.
+           05 WS-LY-REJ-YEAR PIC 9(04).
+           05 FILLER PIC X(01).
+           05 WS-LY-REJ-REASON PIC X(40).
+           05 FILLER PIC X(31).
+
+       FD  LEAP-YEAR-AUDIT.
+       01 WS-LY-AUD-RECORD.
+           05 WS-LY-AUD-RUN-DATE PIC 9(08).
+           05 FILLER PIC X(01).
+           05 WS-LY-AUD-RUN-TIME PIC 9(06).
+           05 FILLER PIC X(01).
+           05 WS-LY-AUD-OPERATOR PIC X(08).
+           05 FILLER PIC X(01).
+           05 WS-LY-AUD-YEAR PIC 9(04).
+           05 FILLER PIC X(01).
+           05 WS-LY-AUD-RESULT PIC X(01).
+           05 FILLER PIC X(29).
+
+      * Keyed lookup of years already checked on a prior run, so a
+      * repeat fiscal-calendar ask for the same year doesn't have to
+      * re-derive it through DIVIDE every time.
+       FD  LEAP-YEAR-MASTER.
+       01 WS-LYM-RECORD.
+           05 WS-LYM-YEAR PIC 9(04).
+           05 WS-LYM-LEAP-FLAG PIC X(01).
+           05 WS-LYM-DAYS PIC 9(03).
+           05 FILLER PIC X(72).
+
+      * An optional SYSIN-style parameter card. When present and
+      * non-blank, its year is checked once as an ad hoc job in
+      * addition to whatever the day's LEAP-YEAR-IN batch file holds,
+      * so an operator doesn't need a programmer to change a literal
+      * and recompile for a single one-off year.
+       FD  LEAP-YEAR-PARM.
+       01 WS-LY-PARM-RECORD.
+           05 WS-LY-PARM-YEAR PIC 9(04).
+           05 FILLER PIC X(76).
+
+       COPY EXCPFD.
+       COPY OPSCFD.
+       COPY AUDTFD.
+
        WORKING-STORAGE SECTION.
            01 WS-YEAR PIC 9(4).
            01 WS-RESULT PIC 9(4).
            01 WS-REM-4 PIC 9(4).
            01 WS-REM-100 PIC 9(4).
            01 WS-REM-400 PIC 9(4).
+           01 WS-DAYS-IN-YEAR PIC 9(3).
+           01 WS-YEAR-VALID-SW PIC X(01).
+               88 WS-YEAR-VALID VALUE 'Y'.
+           01 WS-EOF-SW PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+      * The Gregorian calendar did not exist before 1582, and anything
+      * more than a century past the current fiscal planning horizon
+      * is almost certainly a keying mistake rather than a real year.
+           01 WS-MIN-VALID-YEAR PIC 9(4) VALUE 1582.
+           01 WS-MAX-VALID-YEAR PIC 9(4) VALUE 2200.
+
+      * Scheduler condition-code flag: set to 1 the moment any year in
+      * this run comes back a leap year, so the nightly job stream can
+      * branch the Feb-29 catch-up step on LEAP-YEAR's own RETURN-CODE
+      * instead of a hand-built list of leap years.
+           01 WS-ANY-LEAP-FOUND-SW PIC X(01) VALUE 'N'.
+               88 WS-ANY-LEAP-FOUND VALUE 'Y'.
+
+           01 WS-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-LYM-FILE-STATUS PIC X(02) VALUE "00".
+           01 WS-LYM-FOUND-SW PIC X(01) VALUE 'N'.
+               88 WS-LYM-FOUND VALUE 'Y'.
+           01 WS-PARM-FILE-STATUS PIC X(02) VALUE "00".
+
+      * Control total for the end-of-day Daily Operations Report.
+           01 WS-YEARS-CHECKED-COUNT PIC 9(07) VALUE 0.
+
+           COPY RUNCTL.
+           COPY EXCPWS.
+           COPY OPSCWS.
+           COPY AUDTWS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 2100 TO WS-YEAR.
+           PERFORM CAPTURE-RUN-CONTROL.
+           MOVE 'LEAP-YEAR' TO WS-AUDT-SOURCE-PARM.
+           PERFORM LOG-OPERATOR-AUDIT.
+           OPEN INPUT LEAP-YEAR-IN.
+           OPEN OUTPUT LEAP-YEAR-OUT.
+           OPEN OUTPUT LEAP-YEAR-REJ.
+           OPEN EXTEND LEAP-YEAR-AUDIT.
+           IF WS-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT LEAP-YEAR-AUDIT
+           END-IF.
+           OPEN I-O LEAP-YEAR-MASTER.
+           IF WS-LYM-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT LEAP-YEAR-MASTER
+               CLOSE LEAP-YEAR-MASTER
+               OPEN I-O LEAP-YEAR-MASTER
+           END-IF.
+           PERFORM OPEN-EXCEPTION-LOG.
+           PERFORM OPEN-OPS-COUNT-LOG.
+           PERFORM CHECK-FOR-PARM-OVERRIDE.
+           PERFORM READ-YEAR-RECORD.
+           PERFORM PROCESS-YEAR UNTIL WS-EOF.
+           CLOSE LEAP-YEAR-IN.
+           CLOSE LEAP-YEAR-OUT.
+           CLOSE LEAP-YEAR-REJ.
+           CLOSE LEAP-YEAR-AUDIT.
+           CLOSE LEAP-YEAR-MASTER.
+           PERFORM CLOSE-EXCEPTION-LOG.
+           MOVE 'LEAP-YEAR' TO WS-OPSC-SOURCE-PARM.
+           MOVE 'YEARS CHECKED' TO WS-OPSC-LABEL-PARM.
+           MOVE WS-YEARS-CHECKED-COUNT TO WS-OPSC-COUNT-PARM.
+           PERFORM LOG-OPS-COUNT.
+           PERFORM CLOSE-OPS-COUNT-LOG.
+           IF WS-ANY-LEAP-FOUND THEN
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+       MAIN-PROCEDURE-EXIT.
+
+       READ-YEAR-RECORD.
+           READ LEAP-YEAR-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WS-LY-IN-YEAR TO WS-YEAR
+           END-READ.
+       READ-YEAR-RECORD-EXIT.
+
+      * Reads an optional one-record SYSIN parameter card. If one is
+      * present and carries a non-zero year, that year is checked once
+      * right now, on top of whatever the batch file holds, so a
+      * one-off ask doesn't require editing the day's batch file.
+       CHECK-FOR-PARM-OVERRIDE.
+           OPEN INPUT LEAP-YEAR-PARM.
+           IF WS-PARM-FILE-STATUS = "00" THEN
+               READ LEAP-YEAR-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-LY-PARM-YEAR NOT = 0 THEN
+                           DISPLAY "PARM OVERRIDE YEAR: "
+                               WS-LY-PARM-YEAR
+                           MOVE WS-LY-PARM-YEAR TO WS-YEAR
+                           PERFORM PROCESS-PARM-YEAR
+                       END-IF
+               END-READ
+               CLOSE LEAP-YEAR-PARM
+           END-IF.
+       CHECK-FOR-PARM-OVERRIDE-EXIT.
+
+      * Shared by the batch loop and the SYSIN parm override; the
+      * parm path calls PROCESS-PARM-YEAR directly instead, since it
+      * has no next batch record to read.
+       PROCESS-YEAR.
+           PERFORM PROCESS-PARM-YEAR.
+           PERFORM READ-YEAR-RECORD.
+
+       PROCESS-PARM-YEAR.
            DISPLAY "YEAR TO CHECK: " WS-YEAR.
+           ADD 1 TO WS-YEARS-CHECKED-COUNT.
+           PERFORM VALIDATE-YEAR.
+           IF WS-YEAR-VALID THEN
+               PERFORM LOOKUP-LEAP-YEAR-MASTER
+               IF NOT WS-LYM-FOUND THEN
+                   PERFORM COMPUTE-LEAP-RESULT
+                   PERFORM ADD-LEAP-YEAR-MASTER
+               END-IF
+               PERFORM WRITE-FISCAL-RECORD
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+       PROCESS-PARM-YEAR-EXIT.
+       PROCESS-YEAR-EXIT.
 
+       VALIDATE-YEAR.
+           MOVE 'Y' TO WS-YEAR-VALID-SW.
+           IF WS-YEAR < WS-MIN-VALID-YEAR THEN
+               MOVE 'N' TO WS-YEAR-VALID-SW
+               INITIALIZE WS-LY-REJ-RECORD WITH FILLER
+               MOVE WS-YEAR TO WS-LY-REJ-YEAR
+               MOVE 'YEAR BEFORE GREGORIAN CUTOVER (1582)' TO
+                   WS-LY-REJ-REASON
+               WRITE WS-LY-REJ-RECORD
+               MOVE 'LEAP-YEAR' TO WS-EXCP-SOURCE-PARM
+               MOVE WS-YEAR TO WS-EXCP-KEY-PARM
+               MOVE 'YEAR BEFORE GREGORIAN CUTOVER (1582)' TO
+                   WS-EXCP-REASON-PARM
+               PERFORM LOG-EXCEPTION
+           ELSE
+               IF WS-YEAR > WS-MAX-VALID-YEAR THEN
+                   MOVE 'N' TO WS-YEAR-VALID-SW
+                   INITIALIZE WS-LY-REJ-RECORD WITH FILLER
+                   MOVE WS-YEAR TO WS-LY-REJ-YEAR
+                   MOVE 'IMPLAUSIBLE FAR-FUTURE YEAR' TO
+                       WS-LY-REJ-REASON
+                   WRITE WS-LY-REJ-RECORD
+                   MOVE 'LEAP-YEAR' TO WS-EXCP-SOURCE-PARM
+                   MOVE WS-YEAR TO WS-EXCP-KEY-PARM
+                   MOVE 'IMPLAUSIBLE FAR-FUTURE YEAR' TO
+                       WS-EXCP-REASON-PARM
+                   PERFORM LOG-EXCEPTION
+               END-IF
+           END-IF.
+       VALIDATE-YEAR-EXIT.
+
+       COMPUTE-LEAP-RESULT.
            DIVIDE 4 INTO WS-YEAR GIVING WS-RESULT REMAINDER WS-REM-4.
-           DIVIDE 100 INTO WS-YEAR GIVING WS-RESULT REMAINDER WS-REM-100.
-           DIVIDE 400 INTO WS-YEAR GIVING WS-RESULT REMAINDER WS-REM-400.
+           DIVIDE 100 INTO WS-YEAR GIVING WS-RESULT REMAINDER
+               WS-REM-100.
+           DIVIDE 400 INTO WS-YEAR GIVING WS-RESULT REMAINDER
+               WS-REM-400.
 
            DISPLAY "WS-REM-4" WS-REM-4.
            DISPLAY "WS-REM-100" WS-REM-100.
            DISPLAY "WS-REM-400" WS-REM-400.
-           DISPLAY "WS-RESULT" WS-RESULT.
 
            IF WS-REM-4 = 0 THEN
                DISPLAY 'MAYBE A LEAP YEAR...'
@@ -46,6 +311,86 @@
            ELSE
                DISPLAY 'NOT LEAP YEAR!'
                MOVE 0 TO WS-RESULT
-           END-IF
-           STOP RUN.
+           END-IF.
+
+           IF WS-RESULT = 1 THEN
+               MOVE 366 TO WS-DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO WS-DAYS-IN-YEAR
+           END-IF.
+       COMPUTE-LEAP-RESULT-EXIT.
+
+      * Looks up WS-YEAR in LEAP-YEAR-MASTER. If it's already been
+      * checked on a prior run, WS-RESULT and WS-DAYS-IN-YEAR are
+      * restored from the stored record instead of going back through
+      * COMPUTE-LEAP-RESULT's DIVIDE logic.
+       LOOKUP-LEAP-YEAR-MASTER.
+           MOVE 'N' TO WS-LYM-FOUND-SW.
+           MOVE WS-YEAR TO WS-LYM-YEAR.
+           READ LEAP-YEAR-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-LYM-FOUND-SW
+                   IF WS-LYM-LEAP-FLAG = 'Y' THEN
+                       MOVE 1 TO WS-RESULT
+                   ELSE
+                       MOVE 0 TO WS-RESULT
+                   END-IF
+                   MOVE WS-LYM-DAYS TO WS-DAYS-IN-YEAR
+           END-READ.
+       LOOKUP-LEAP-YEAR-MASTER-EXIT.
+
+       ADD-LEAP-YEAR-MASTER.
+           INITIALIZE WS-LYM-RECORD WITH FILLER.
+           MOVE WS-YEAR TO WS-LYM-YEAR.
+           IF WS-RESULT = 1 THEN
+               MOVE 'Y' TO WS-LYM-LEAP-FLAG
+           ELSE
+               MOVE 'N' TO WS-LYM-LEAP-FLAG
+           END-IF.
+           MOVE WS-DAYS-IN-YEAR TO WS-LYM-DAYS.
+           WRITE WS-LYM-RECORD
+               INVALID KEY
+                   DISPLAY "LEAP-YEAR-MASTER WRITE FAILED FOR YEAR "
+                       WS-YEAR
+           END-WRITE.
+       ADD-LEAP-YEAR-MASTER-EXIT.
+
+       WRITE-FISCAL-RECORD.
+           INITIALIZE WS-LY-OUT-RECORD WITH FILLER.
+           MOVE WS-YEAR TO WS-LY-OUT-YEAR.
+           MOVE WS-DAYS-IN-YEAR TO WS-LY-OUT-DAYS.
+           IF WS-RESULT = 1 THEN
+               MOVE 'Y' TO WS-LY-OUT-LEAP-FLAG
+               MOVE 'Y' TO WS-ANY-LEAP-FOUND-SW
+           ELSE
+               MOVE 'N' TO WS-LY-OUT-LEAP-FLAG
+           END-IF.
+           WRITE WS-LY-OUT-RECORD.
+       WRITE-FISCAL-RECORD-EXIT.
+
+       WRITE-AUDIT-RECORD.
+           INITIALIZE WS-LY-AUD-RECORD WITH FILLER.
+           MOVE WS-RUN-DATE TO WS-LY-AUD-RUN-DATE.
+           MOVE WS-RUN-TIME(1:6) TO WS-LY-AUD-RUN-TIME.
+           MOVE WS-OPERATOR-ID TO WS-LY-AUD-OPERATOR.
+           MOVE WS-YEAR TO WS-LY-AUD-YEAR.
+           IF WS-YEAR-VALID THEN
+               IF WS-RESULT = 1 THEN
+                   MOVE 'Y' TO WS-LY-AUD-RESULT
+               ELSE
+                   MOVE 'N' TO WS-LY-AUD-RESULT
+               END-IF
+           ELSE
+               MOVE 'R' TO WS-LY-AUD-RESULT
+           END-IF.
+           WRITE WS-LY-AUD-RECORD.
+       WRITE-AUDIT-RECORD-EXIT.
+
+           COPY RUNCTLP.
+           COPY EXCPLOGP.
+           COPY OPSCLOGP.
+           COPY AUDTLOGP.
+
        END PROGRAM LEAP-YEAR.
