@@ -0,0 +1,23 @@
+      ******************************************************************
+      * AUDTLOGP - Shared operator audit-log open/write/close logic.
+      *
+      * Copied into the PROCEDURE DIVISION of every batch utility.
+      * LOG-OPERATOR-AUDIT opens the log, writes one record, and
+      * closes it again, and is performed once right after
+      * CAPTURE-RUN-CONTROL and before any processing begins, so
+      * there's a record of who ran the job and when even if the run
+      * aborts partway through.
+      ******************************************************************
+       LOG-OPERATOR-AUDIT.
+           OPEN EXTEND OPERATOR-AUDIT-LOG.
+           IF WS-AUDT-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT OPERATOR-AUDIT-LOG
+           END-IF.
+           INITIALIZE WS-AUDT-OUT-RECORD WITH FILLER.
+           MOVE WS-RUN-ID TO WS-AUDT-RUN-ID.
+           MOVE WS-AUDT-SOURCE-PARM TO WS-AUDT-SOURCE.
+           MOVE WS-OPERATOR-ID TO WS-AUDT-OPERATOR-ID.
+           MOVE WS-RUN-DATE TO WS-AUDT-RUN-DATE.
+           MOVE WS-RUN-TIME TO WS-AUDT-RUN-TIME.
+           WRITE WS-AUDT-OUT-RECORD.
+           CLOSE OPERATOR-AUDIT-LOG.
