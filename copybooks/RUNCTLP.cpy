@@ -0,0 +1,31 @@
+      ******************************************************************
+      * RUNCTLP - Shared run-control capture logic.
+      *
+      * Copied into the PROCEDURE DIVISION of every batch utility and
+      * performed once at the start of the run. Builds WS-RUN-CONTROL
+      * (see RUNCTL copybook) from the operator's environment variable
+      * and the system date/time, so every program stamps its output
+      * with the same run id for one day's batch run.
+      *
+      * RUN_ID is read from the environment the same way OPERATOR_ID
+      * is. The nightly chain exports RUN_ID once before STEP010 so
+      * every step in that run inherits the identical id instead of
+      * each step deriving its own from its own wall-clock second.
+      * A standalone run with no RUN_ID exported falls back to
+      * deriving one from the local date/time, same as before.
+      ******************************************************************
+       CAPTURE-RUN-CONTROL.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           IF WS-OPERATOR-ID = SPACES THEN
+               MOVE "UNKNOWN" TO WS-OPERATOR-ID
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT "RUN_ID".
+           IF WS-RUN-ID = SPACES THEN
+               STRING WS-RUN-DATE DELIMITED BY SIZE
+                   WS-RUN-TIME(1:6) DELIMITED BY SIZE
+                   INTO WS-RUN-ID
+           END-IF.
+           DISPLAY "RUN CONTROL: RUN-ID=" WS-RUN-ID
+               " OPERATOR=" WS-OPERATOR-ID.
