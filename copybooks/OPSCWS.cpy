@@ -0,0 +1,11 @@
+      ******************************************************************
+      * OPSCWS - Shared operations-count log working fields.
+      *
+      * Copied into the WORKING-STORAGE SECTION of every batch utility.
+      * WS-OPSC-LABEL-PARM/COUNT-PARM are set by the caller immediately
+      * before PERFORM LOG-OPS-COUNT (see OPSCLOGP copybook).
+      ******************************************************************
+       01 WS-OPSC-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-OPSC-SOURCE-PARM PIC X(12).
+       01 WS-OPSC-LABEL-PARM PIC X(20).
+       01 WS-OPSC-COUNT-PARM PIC 9(07).
