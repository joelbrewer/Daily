@@ -0,0 +1,11 @@
+      ******************************************************************
+      * EXCPSEL - Shared exception-log file selection.
+      *
+      * Copied into the FILE-CONTROL paragraph of every batch utility
+      * so each program's rejects land in one common exception log
+      * instead of five separate per-program reject files that only
+      * ever got reviewed one console at a time.
+      ******************************************************************
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
