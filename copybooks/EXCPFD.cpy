@@ -0,0 +1,17 @@
+      ******************************************************************
+      * EXCPFD - Shared exception-log record layout.
+      *
+      * Copied into the FILE SECTION of every batch utility. One record
+      * per reject, tagged with the run id and the source program, so
+      * daily QA can review every reject from all five utilities in one
+      * file instead of watching five separate consoles.
+      ******************************************************************
+       FD  EXCEPTION-LOG.
+       01 WS-EXCP-OUT-RECORD.
+           05 WS-EXCP-RUN-ID PIC X(14).
+           05 FILLER PIC X(01).
+           05 WS-EXCP-SOURCE PIC X(12).
+           05 FILLER PIC X(01).
+           05 WS-EXCP-KEY PIC X(15).
+           05 FILLER PIC X(01).
+           05 WS-EXCP-REASON PIC X(40).
