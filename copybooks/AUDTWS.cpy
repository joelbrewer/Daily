@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDTWS - Shared operator audit-log working fields.
+      *
+      * Copied into the WORKING-STORAGE SECTION of every batch
+      * utility. WS-AUDT-SOURCE-PARM is set by the caller immediately
+      * before PERFORM LOG-OPERATOR-AUDIT (see AUDTLOGP copybook), the
+      * same way this repo's other shared paragraphs take their
+      * arguments through working-storage.
+      ******************************************************************
+       01 WS-AUDT-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-AUDT-SOURCE-PARM PIC X(12).
