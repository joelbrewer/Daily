@@ -0,0 +1,13 @@
+      ******************************************************************
+      * RUNCTL - Shared run-control fields.
+      *
+      * Common run date, run id, and operator id, copied into the
+      * WORKING-STORAGE SECTION of every batch utility so the nightly
+      * job stream and any audit or summary report can tie each
+      * program's output back to one day's batch run.
+      ******************************************************************
+       01 WS-RUN-CONTROL.
+           05 WS-RUN-DATE PIC 9(08).
+           05 WS-RUN-TIME PIC 9(08).
+           05 WS-RUN-ID PIC X(14).
+           05 WS-OPERATOR-ID PIC X(08).
