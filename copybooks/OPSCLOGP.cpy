@@ -0,0 +1,26 @@
+      ******************************************************************
+      * OPSCLOGP - Shared operations-count log open/write/close logic.
+      *
+      * Copied into the PROCEDURE DIVISION of every batch utility.
+      * OPEN-OPS-COUNT-LOG is performed once at the start of the run
+      * (OPEN EXTEND, falling back to OPEN OUTPUT on first use, the
+      * same way LEAP-YEAR-AUDIT and EXCEPTION-LOG are opened),
+      * LOG-OPS-COUNT is performed once per count to report, and
+      * CLOSE-OPS-COUNT-LOG is performed once at the end of the run.
+      ******************************************************************
+       OPEN-OPS-COUNT-LOG.
+           OPEN EXTEND OPS-COUNT-LOG.
+           IF WS-OPSC-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT OPS-COUNT-LOG
+           END-IF.
+
+       LOG-OPS-COUNT.
+           INITIALIZE WS-OPSC-OUT-RECORD WITH FILLER.
+           MOVE WS-RUN-ID TO WS-OPSC-RUN-ID.
+           MOVE WS-OPSC-SOURCE-PARM TO WS-OPSC-SOURCE.
+           MOVE WS-OPSC-LABEL-PARM TO WS-OPSC-LABEL.
+           MOVE WS-OPSC-COUNT-PARM TO WS-OPSC-COUNT.
+           WRITE WS-OPSC-OUT-RECORD.
+
+       CLOSE-OPS-COUNT-LOG.
+           CLOSE OPS-COUNT-LOG.
