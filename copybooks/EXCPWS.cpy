@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXCPWS - Shared exception-log working fields.
+      *
+      * Copied into the WORKING-STORAGE SECTION of every batch utility.
+      * WS-EXCP-SOURCE-PARM/KEY-PARM/REASON-PARM are set by the caller
+      * immediately before PERFORM LOG-EXCEPTION (see EXCPLOGP copybook)
+      * the same way this repo's other shared paragraphs take their
+      * arguments through working-storage.
+      ******************************************************************
+       01 WS-EXCP-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-EXCP-SOURCE-PARM PIC X(12).
+       01 WS-EXCP-KEY-PARM PIC X(15).
+       01 WS-EXCP-REASON-PARM PIC X(40).
