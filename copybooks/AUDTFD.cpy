@@ -0,0 +1,20 @@
+      ******************************************************************
+      * AUDTFD - Shared operator audit-log record layout.
+      *
+      * Copied into the FILE SECTION of every batch utility. One
+      * record per run, naming the source program, the operator who
+      * ran it, and the run id/date/time, so a dispute over who ran a
+      * given job can be settled by checking one shared log instead
+      * of asking around.
+      ******************************************************************
+       FD  OPERATOR-AUDIT-LOG.
+       01 WS-AUDT-OUT-RECORD.
+           05 WS-AUDT-RUN-ID PIC X(14).
+           05 FILLER PIC X(01).
+           05 WS-AUDT-SOURCE PIC X(12).
+           05 FILLER PIC X(01).
+           05 WS-AUDT-OPERATOR-ID PIC X(08).
+           05 FILLER PIC X(01).
+           05 WS-AUDT-RUN-DATE PIC 9(08).
+           05 FILLER PIC X(01).
+           05 WS-AUDT-RUN-TIME PIC 9(08).
