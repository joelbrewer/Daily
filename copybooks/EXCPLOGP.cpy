@@ -0,0 +1,26 @@
+      ******************************************************************
+      * EXCPLOGP - Shared exception-log open/write/close logic.
+      *
+      * Copied into the PROCEDURE DIVISION of every batch utility.
+      * OPEN-EXCEPTION-LOG is performed once at the start of the run
+      * (the OPEN EXTEND/fall back to OPEN OUTPUT on first use mirrors
+      * how LEAP-YEAR-AUDIT is opened), LOG-EXCEPTION is performed once
+      * per reject, and CLOSE-EXCEPTION-LOG is performed once at the
+      * end of the run.
+      ******************************************************************
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXCEPTION-LOG.
+           IF WS-EXCP-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+
+       LOG-EXCEPTION.
+           INITIALIZE WS-EXCP-OUT-RECORD WITH FILLER.
+           MOVE WS-RUN-ID TO WS-EXCP-RUN-ID.
+           MOVE WS-EXCP-SOURCE-PARM TO WS-EXCP-SOURCE.
+           MOVE WS-EXCP-KEY-PARM TO WS-EXCP-KEY.
+           MOVE WS-EXCP-REASON-PARM TO WS-EXCP-REASON.
+           WRITE WS-EXCP-OUT-RECORD.
+
+       CLOSE-EXCEPTION-LOG.
+           CLOSE EXCEPTION-LOG.
