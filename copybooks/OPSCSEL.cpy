@@ -0,0 +1,12 @@
+      ******************************************************************
+      * OPSCSEL - Shared operations-count log file selection.
+      *
+      * Copied into the FILE-CONTROL paragraph of every batch utility.
+      * Each utility appends one count record per run so the end-of-
+      * day Daily Operations Report can pull every utility's run
+      * counts from one file instead of asking five operators what
+      * they ran.
+      ******************************************************************
+           SELECT OPS-COUNT-LOG ASSIGN TO "OPSCNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPSC-FILE-STATUS.
