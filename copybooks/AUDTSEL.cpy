@@ -0,0 +1,10 @@
+      ******************************************************************
+      * AUDTSEL - Shared operator audit-log file selection.
+      *
+      * Copied into the FILE-CONTROL paragraph of every batch utility
+      * so there is one record of who ran a given job and when,
+      * instead of no record at all.
+      ******************************************************************
+           SELECT OPERATOR-AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDT-FILE-STATUS.
