@@ -0,0 +1,16 @@
+      ******************************************************************
+      * OPSCFD - Shared operations-count log record layout.
+      *
+      * Copied into the FILE SECTION of every batch utility. One
+      * record per utility per run: the run id, the source program,
+      * what was counted, and how many.
+      ******************************************************************
+       FD  OPS-COUNT-LOG.
+       01 WS-OPSC-OUT-RECORD.
+           05 WS-OPSC-RUN-ID PIC X(14).
+           05 FILLER PIC X(01).
+           05 WS-OPSC-SOURCE PIC X(12).
+           05 FILLER PIC X(01).
+           05 WS-OPSC-LABEL PIC X(20).
+           05 FILLER PIC X(01).
+           05 WS-OPSC-COUNT PIC 9(07).
