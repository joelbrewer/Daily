@@ -3,13 +3,252 @@
       * Date: 8/25/2022
       * Purpose: To print the score of a yacht roll
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 8/29/2022 JB - Read a daily roll-transaction file of player,
+      *                dice and category triples instead of scoring a
+      *                single hardcoded roll.
+      * 9/01/2022 JB - Switched to the shared RUNCTL run-control
+      *                copybook and stamped the reconciliation report
+      *                with the run id, so YACHT's output ties back to
+      *                the same batch run as every other utility.
+      * 9/02/2022 JB - Rejected dice also append to the shared EXCPLOG
+      *                exception log alongside every other utility's
+      *                rejects.
+      * 9/02/2022 JB - Scorecards-scored count now appends to the
+      *                shared OPSCNT operations-count log for the
+      *                end-of-day Daily Operations Report.
+      * 9/03/2022 JB - Added a checkpoint file written every ten
+      *                scorecards so a restart after a mid-run abend
+      *                resumes after the last committed record instead
+      *                of rescoring - and double-posting - the whole
+      *                day's roll-transaction file.
+      * 9/06/2022 JB - Added a same-day correction transaction that
+      *                reverses a posted category score and reapplies
+      *                a corrected one, with both sides of the fix
+      *                written to a new YACHTCOR audit trail.
+      * 9/08/2022 JB - The standings report is now held back when the
+      *                reconciliation totals don't tie, instead of
+      *                posting a leaderboard built on a dropped or
+      *                duplicated record.
+      * 9/09/2022 JB - Folded the yacht, four-of-a-kind, and full-house
+      *                checks into one pass over DICE-COUNTS so scoring
+      *                a scorecard doesn't re-walk the same table three
+      *                times as daily volume grows.
+      * 9/14/2022 JB - An optional SYSIN parameter card (YACHTPARM) now
+      *                lets an operator score one ad hoc roll without
+      *                editing the day's roll-transaction file, on top
+      *                of whatever scorecards that file already holds.
+      * 9/15/2022 JB - Logs the operator id and run timestamp to a
+      *                shared AUDITLOG before any processing starts,
+      *                so there's a record of who ran a given job.
+      * 9/16/2022 JB - Added a keyed YACHT-PLYR player master that
+      *                accumulates games played and season total per
+      *                player across every daily run, so season-long
+      *                standings and history don't vanish once the
+      *                console scrolls.
+      * 3/14/2023 JB - PROCESS-CORRECTION now validates the replacement
+      *                roll before reversing the original score, so a
+      *                rejected correction no longer destroys a
+      *                previously-valid posted score. POST-CATEGORY-
+      *                SCORE no longer posts over a category already
+      *                flagged posted, and a duplicate now forces the
+      *                reconciliation balance out instead of letting
+      *                the standings report go out looking clean.
+      *                FIND-OR-ADD-SCORECARD rejects a 51st distinct
+      *                player instead of running past the 50-entry
+      *                scorecard table.
+      * 3/21/2023 JB - PROCESS-CORRECTION now also resolves the
+      *                replacement category before reversing the
+      *                original score - an unresolvable category used
+      *                to wipe the posted score and still count as a
+      *                successful correction. Added WS-CKPT-CORRECTED-
+      *                COUNT to the checkpoint header so a restart
+      *                mid-run doesn't understate corrections applied
+      *                on the reconciliation report. Reconciliation
+      *                going out of balance now also sets RETURN-CODE
+      *                so the nightly chain can skip the steps behind
+      *                a failed run.
+      * 3/22/2023 JB - MAIN no longer re-applies the YACHTPARM override
+      *                on a restart - a checkpointed run that had
+      *                already consumed a parm card was reapplying it
+      *                on resume and throwing the reconciliation out of
+      *                balance for no real reason. PROCESS-CORRECTION
+      *                now also refuses to reverse the original score
+      *                when the replacement category is already posted
+      *                from an unrelated transaction, instead of
+      *                clobbering the original and posting nothing.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-IN ASSIGN TO "YACHTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YACHT-REJ ASSIGN TO "YACHTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+           SELECT YACHT-STANDINGS ASSIGN TO "YACHTSTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YACHT-RECON ASSIGN TO "YACHTREC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YACHT-CKPT ASSIGN TO "YACHTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT YACHT-COR ASSIGN TO "YACHTCOR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YACHT-PARM ASSIGN TO "YACHTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YACHT-PARM-FILE-STATUS.
+           SELECT YACHT-PLYR ASSIGN TO "YACHTPLR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-PLYR-PLAYER-ID
+               FILE STATUS IS WS-PLYR-FILE-STATUS.
+           COPY EXCPSEL.
+           COPY OPSCSEL.
+           COPY AUDTSEL.
        DATA DIVISION.
+       FILE SECTION.
+      * WS-YACHT-IN-TXN-TYPE and WS-YACHT-IN-ORIG-CATEGORY are carved
+      * out of what used to be pure FILLER so existing roll-transaction
+      * records (which leave them blank) keep working unchanged.
+      * WS-YACHT-IN-TXN-TYPE of 'C' marks a same-day correction; the
+      * category named in WS-YACHT-IN-ORIG-CATEGORY is the one to
+      * reverse, and WS-YACHT-IN-CATEGORY/WS-YACHT-IN-DICE carry the
+      * corrected category and roll to reapply.
+       FD  YACHT-IN.
+       01 WS-YACHT-IN-RECORD.
+           05 WS-YACHT-IN-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-IN-DICE PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-IN-CATEGORY PIC X(15).
+           05 WS-YACHT-IN-TXN-TYPE PIC X(01).
+           05 WS-YACHT-IN-ORIG-CATEGORY PIC X(15).
+           05 FILLER PIC X(32).
+
+       FD  YACHT-REJ.
+       01 WS-YACHT-REJ-RECORD.
+           05 WS-YACHT-REJ-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-REJ-DICE PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-REJ-REASON PIC X(40).
+           05 FILLER PIC X(22).
+
+       FD  YACHT-STANDINGS.
+       01 WS-STD-RECORD.
+           05 WS-STD-RANK PIC 99.
+           05 FILLER PIC X(01).
+           05 WS-STD-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-STD-TOTAL PIC 999.
+           05 FILLER PIC X(62).
+
+       FD  YACHT-RECON.
+       01 WS-RECON-RECORD.
+           05 WS-RECON-LABEL PIC X(20).
+           05 FILLER PIC X(01).
+           05 WS-RECON-COUNT PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-RECON-TEXT PIC X(22).
+           05 FILLER PIC X(31).
+
+      * Correction audit trail: one record per same-day correction,
+      * carrying both the category and score that got reversed and
+      * the category and score that replaced it, so the original
+      * entry is never lost even after it's corrected.
+       FD  YACHT-COR.
+       01 WS-COR-RECORD.
+           05 WS-COR-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-COR-ORIG-CATEGORY PIC X(15).
+           05 FILLER PIC X(01).
+           05 WS-COR-ORIG-SCORE PIC 999.
+           05 FILLER PIC X(01).
+           05 WS-COR-NEW-CATEGORY PIC X(15).
+           05 FILLER PIC X(01).
+           05 WS-COR-NEW-SCORE PIC 999.
+           05 FILLER PIC X(30).
+
+      * Checkpoint file re-written every WS-CKPT-INTERVAL scorecards
+      * with the control totals and the scorecard table accumulated so
+      * far. A restart re-reads this file, restores the table, and
+      * skips the already-committed input records instead of starting
+      * the day's roll file over from record one.
+       FD  YACHT-CKPT.
+       01 WS-CKPT-HDR-RECORD.
+           05 WS-CKPT-HDR-TAG PIC X(04).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-READ-COUNT PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-SCORED-COUNT PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-REJECTED-COUNT PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-DUPLICATE-COUNT PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-SCORECARD-COUNT PIC 99.
+           05 FILLER PIC X(01).
+           05 WS-CKPT-CORRECTED-COUNT PIC 9(05).
+           05 FILLER PIC X(38).
+       01 WS-CKPT-CARD-RECORD.
+           05 WS-CKPT-CARD-TAG PIC X(04).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-CARD-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-CKPT-CARD-ONES PIC 99.
+           05 WS-CKPT-CARD-TWOS PIC 99.
+           05 WS-CKPT-CARD-THREES PIC 99.
+           05 WS-CKPT-CARD-FOURS PIC 99.
+           05 WS-CKPT-CARD-FIVES PIC 99.
+           05 WS-CKPT-CARD-SIXES PIC 99.
+           05 WS-CKPT-CARD-UPPER-SUM PIC 999.
+           05 WS-CKPT-CARD-UPPER-BONUS PIC 999.
+           05 WS-CKPT-CARD-FULL-HOUSE PIC 99.
+           05 WS-CKPT-CARD-FOUR-KIND PIC 99.
+           05 WS-CKPT-CARD-LIL-STRAIGHT PIC 99.
+           05 WS-CKPT-CARD-BIG-STRAIGHT PIC 99.
+           05 WS-CKPT-CARD-CHOICE PIC 99.
+           05 WS-CKPT-CARD-YACHT PIC 99.
+           05 WS-CKPT-CARD-GRAND-TOTAL PIC 999.
+           05 WS-CKPT-CARD-FLAGS PIC X(12).
+
+      * An optional SYSIN-style parameter card. When present and
+      * carries a non-blank player-id, that one scorecard is scored
+      * once as an ad hoc job in addition to whatever the day's
+      * YACHT-IN batch file holds, so an operator doesn't need a
+      * programmer to change a literal and recompile for a single
+      * one-off roll.
+       FD  YACHT-PARM.
+       01 WS-YACHT-PARM-RECORD.
+           05 WS-YACHT-PARM-PLAYER-ID PIC X(10).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-PARM-DICE PIC 9(05).
+           05 FILLER PIC X(01).
+           05 WS-YACHT-PARM-CATEGORY PIC X(15).
+           05 FILLER PIC X(47).
+
+      * Keyed season-to-date history, one record per player,
+      * accumulated across every daily game instead of each run's
+      * scorecard vanishing once the console scrolls.
+       FD  YACHT-PLYR.
+       01 WS-PLYR-RECORD.
+           05 WS-PLYR-PLAYER-ID PIC X(10).
+           05 WS-PLYR-GAMES-PLAYED PIC 9(05).
+           05 WS-PLYR-SEASON-TOTAL PIC 9(07).
+           05 FILLER PIC X(58).
+
+       COPY EXCPFD.
+       COPY OPSCFD.
+       COPY AUDTFD.
+
        WORKING-STORAGE SECTION.
        01 WS-RESULT PIC 99 VALUE 0.
        01 WS-CATEGORY PIC X(15).
+       01 WS-PLAYER-ID PIC X(10).
        01 WS-DICE PIC 9(5).
        01 WS-DICE-PARSED.
            03 DICE-COUNTS PIC 9 VALUE 0 OCCURS 6 TIMES.
@@ -20,21 +259,926 @@
        01 WS-VALID-ROLL PIC 9 VALUE 0.
        01 WS-FH-SM PIC 9 VALUE 0.
        01 WS-FH-LG PIC 9 VALUE 0.
+       01 WS-YACHT-FLAG PIC 9 VALUE 0.
+       01 WS-FOUR-KIND-FLAG PIC 9 VALUE 0.
        01 WS-TEMP-SUM PIC 99 VALUE 0.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-ROLL-VALID-SW PIC X(01).
+           88 WS-ROLL-VALID VALUE 'Y'.
+       01 WS-SCORECARD-FULL-SW PIC X(01) VALUE 'N'.
+           88 WS-SCORECARD-FULL VALUE 'Y'.
+       01 WS-BOUNDS-INDEX PIC 9(01).
+       01 WS-BOUNDS-DIGIT PIC 9(01).
+
+      * Control totals for the end-of-day reconciliation.
+       01 WS-READ-COUNT PIC 9(05) VALUE 0.
+       01 WS-SCORED-COUNT PIC 9(05) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(05) VALUE 0.
+       01 WS-DUPLICATE-COUNT PIC 9(05) VALUE 0.
+       01 WS-CATEGORY-INDEX PIC 99 VALUE 0.
+       01 WS-REJ-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-YACHT-PARM-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-PLYR-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-PLYR-FOUND-SW PIC X(01) VALUE 'N'.
+           88 WS-PLYR-FOUND VALUE 'Y'.
+       01 WS-RECON-BALANCED-SW PIC X(01) VALUE 'N'.
+           88 WS-RECON-BALANCED VALUE 'Y'.
+
+      * Same-day correction transaction working fields.
+       01 WS-TXN-TYPE PIC X(01).
+       01 WS-ORIG-CATEGORY PIC X(15).
+       01 WS-CORRECTED-COUNT PIC 9(05) VALUE 0.
+       01 WS-CORR-FOUND-SW PIC X(01).
+           88 WS-CORR-FOUND VALUE 'Y'.
+       01 WS-CORR-VALID-SW PIC X(01).
+           88 WS-CORR-VALID VALUE 'Y'.
+       01 WS-CORR-ORIG-INDEX PIC 99 VALUE 0.
+       01 WS-REVERSED-SCORE PIC 999 VALUE 0.
+
+      * Checkpoint/restart working fields. WS-CKPT-INTERVAL is how
+      * often (in scorecards) the checkpoint file is re-written;
+      * WS-SKIP-COUNT is the number of already-committed input records
+      * a restart must re-read and discard before scoring resumes.
+       01 WS-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+       01 WS-CKPT-INTERVAL PIC 9(05) VALUE 10.
+       01 WS-CKPT-SINCE-LAST PIC 9(05) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(07) VALUE 0.
+       01 WS-SKIP-INDEX PIC 9(07) VALUE 0.
+       01 WS-CKPT-FLAG-INDEX PIC 99 VALUE 0.
+       01 WS-RESTART-SW PIC X(01) VALUE 'N'.
+           88 WS-RESTART-RUN VALUE 'Y'.
+
+      * Full 12-category scorecard, one entry per distinct player seen
+      * in the day's transaction file, accumulated as each category
+      * transaction for that player is scored.
+       01 WS-SCORECARD-COUNT PIC 99 VALUE 0.
+       01 WS-SCORECARD-TABLE.
+           05 WS-SCORECARD OCCURS 50 TIMES INDEXED BY WS-SC-IDX.
+               10 WS-SC-PLAYER-ID PIC X(10).
+               10 WS-SC-ONES PIC 99 VALUE 0.
+               10 WS-SC-TWOS PIC 99 VALUE 0.
+               10 WS-SC-THREES PIC 99 VALUE 0.
+               10 WS-SC-FOURS PIC 99 VALUE 0.
+               10 WS-SC-FIVES PIC 99 VALUE 0.
+               10 WS-SC-SIXES PIC 99 VALUE 0.
+               10 WS-SC-UPPER-SUM PIC 999 VALUE 0.
+               10 WS-SC-UPPER-BONUS PIC 999 VALUE 0.
+               10 WS-SC-FULL-HOUSE PIC 99 VALUE 0.
+               10 WS-SC-FOUR-KIND PIC 99 VALUE 0.
+               10 WS-SC-LITTLE-STRAIGHT PIC 99 VALUE 0.
+               10 WS-SC-BIG-STRAIGHT PIC 99 VALUE 0.
+               10 WS-SC-CHOICE PIC 99 VALUE 0.
+               10 WS-SC-YACHT PIC 99 VALUE 0.
+               10 WS-SC-GRAND-TOTAL PIC 999 VALUE 0.
+               10 WS-SC-POSTED-FLAG PIC X(01) VALUE 'N'
+                   OCCURS 12 TIMES.
+
+      * Classic upper-section bonus threshold and award.
+       01 WS-UPPER-BONUS-THRESHOLD PIC 999 VALUE 63.
+       01 WS-UPPER-BONUS-AWARD PIC 999 VALUE 35.
+
+      * Working fields for ranking the day's scorecards into standings.
+       01 WS-RANK-OUTER PIC 99.
+       01 WS-RANK-INNER PIC 99.
+       01 WS-RANK-BEST PIC 99.
+       01 WS-RANK-SWAP-CARD.
+           05 WS-RANK-SWAP-PLAYER-ID PIC X(10).
+           05 WS-RANK-SWAP-ONES PIC 99.
+           05 WS-RANK-SWAP-TWOS PIC 99.
+           05 WS-RANK-SWAP-THREES PIC 99.
+           05 WS-RANK-SWAP-FOURS PIC 99.
+           05 WS-RANK-SWAP-FIVES PIC 99.
+           05 WS-RANK-SWAP-SIXES PIC 99.
+           05 WS-RANK-SWAP-UPPER-SUM PIC 999.
+           05 WS-RANK-SWAP-UPPER-BONUS PIC 999.
+           05 WS-RANK-SWAP-FULL-HOUSE PIC 99.
+           05 WS-RANK-SWAP-FOUR-KIND PIC 99.
+           05 WS-RANK-SWAP-LITTLE-STRAIGHT PIC 99.
+           05 WS-RANK-SWAP-BIG-STRAIGHT PIC 99.
+           05 WS-RANK-SWAP-CHOICE PIC 99.
+           05 WS-RANK-SWAP-YACHT PIC 99.
+           05 WS-RANK-SWAP-GRAND-TOTAL PIC 999.
+
+       COPY RUNCTL.
+       COPY EXCPWS.
+       COPY OPSCWS.
+       COPY AUDTWS.
 
        PROCEDURE DIVISION.
            PERFORM MAIN.
            STOP RUN.
 
        MAIN.
-           MOVE 55555 TO WS-DICE.
-           MOVE 'yacht' TO WS-CATEGORY.
-           DISPLAY "001-Main".
-           PERFORM PARSE-DICE.
-           PERFORM GET-SCORE.
-           DISPLAY "SCORE: " WS-RESULT.
+           PERFORM CAPTURE-RUN-CONTROL.
+           MOVE 'YACHT' TO WS-AUDT-SOURCE-PARM.
+           PERFORM LOG-OPERATOR-AUDIT.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT YACHT-IN.
+           PERFORM OPEN-YACHT-REJ.
+           OPEN OUTPUT YACHT-COR.
+           OPEN I-O YACHT-PLYR.
+           IF WS-PLYR-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT YACHT-PLYR
+               CLOSE YACHT-PLYR
+               OPEN I-O YACHT-PLYR
+           END-IF.
+           PERFORM OPEN-EXCEPTION-LOG.
+           PERFORM OPEN-OPS-COUNT-LOG.
+           IF NOT WS-RESTART-RUN THEN
+               PERFORM CHECK-FOR-PARM-OVERRIDE
+           END-IF.
+           IF WS-SKIP-COUNT > 0 THEN
+               PERFORM SKIP-CHECKPOINTED-RECORD
+                   VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-SKIP-COUNT
+           END-IF.
+           PERFORM READ-YACHT-RECORD.
+           PERFORM PROCESS-SCORECARD UNTIL WS-EOF.
+           CLOSE YACHT-IN.
+           CLOSE YACHT-REJ.
+           CLOSE YACHT-COR.
+           PERFORM CLOSE-EXCEPTION-LOG.
+           MOVE 'YACHT' TO WS-OPSC-SOURCE-PARM.
+           MOVE 'SCORECARDS SCORED' TO WS-OPSC-LABEL-PARM.
+           MOVE WS-SCORED-COUNT TO WS-OPSC-COUNT-PARM.
+           PERFORM LOG-OPS-COUNT.
+           PERFORM CLOSE-OPS-COUNT-LOG.
+           PERFORM RANK-SCORECARDS.
+           PERFORM CHECK-RECONCILIATION-BALANCE.
+           IF WS-RECON-BALANCED THEN
+               PERFORM WRITE-STANDINGS-REPORT
+               PERFORM POST-PLAYER-MASTER
+           ELSE
+               DISPLAY "STANDINGS REPORT HELD - RECONCILIATION OUT "
+                   "OF BALANCE"
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           PERFORM WRITE-RECONCILIATION.
+           CLOSE YACHT-PLYR.
+           PERFORM CLEAR-CHECKPOINT.
        MAIN-EXIT.
 
+      * YACHT-REJ is opened for append, not overwrite, so a restart
+      * after a mid-run abend keeps the rejects a prior partial run
+      * already wrote instead of losing them when the file is
+      * recreated.
+       OPEN-YACHT-REJ.
+           OPEN EXTEND YACHT-REJ.
+           IF WS-REJ-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT YACHT-REJ
+           END-IF.
+       OPEN-YACHT-REJ-EXIT.
+
+      * Reads the checkpoint file, if one exists from a prior run that
+      * didn't reach completion, and restores the control totals and
+      * scorecard table it last saved. WS-SKIP-COUNT comes back set to
+      * the number of input records already committed, so MAIN can
+      * skip straight past them instead of rescoring them.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-SKIP-COUNT.
+           MOVE 'N' TO WS-RESTART-SW.
+           OPEN INPUT YACHT-CKPT.
+           IF WS-CKPT-FILE-STATUS = "00" THEN
+               READ YACHT-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-SW
+               END-READ
+               IF WS-RESTART-RUN THEN
+                   MOVE WS-CKPT-READ-COUNT TO WS-SKIP-COUNT
+                   MOVE WS-CKPT-READ-COUNT TO WS-READ-COUNT
+                   MOVE WS-CKPT-SCORED-COUNT TO WS-SCORED-COUNT
+                   MOVE WS-CKPT-REJECTED-COUNT TO WS-REJECTED-COUNT
+                   MOVE WS-CKPT-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+                   MOVE WS-CKPT-SCORECARD-COUNT TO WS-SCORECARD-COUNT
+                   MOVE WS-CKPT-CORRECTED-COUNT TO WS-CORRECTED-COUNT
+                   DISPLAY "RESTARTING AFTER CHECKPOINT AT RECORD "
+                       WS-CKPT-READ-COUNT
+                   IF WS-SCORECARD-COUNT > 0 THEN
+                       PERFORM LOAD-CHECKPOINT-CARD
+                           VARYING WS-SC-IDX FROM 1 BY 1
+                           UNTIL WS-SC-IDX > WS-SCORECARD-COUNT
+                   END-IF
+               END-IF
+               CLOSE YACHT-CKPT
+           END-IF.
+       LOAD-CHECKPOINT-EXIT.
+
+       LOAD-CHECKPOINT-CARD.
+           READ YACHT-CKPT
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE WS-CKPT-CARD-PLAYER-ID TO
+                       WS-SC-PLAYER-ID(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-ONES TO WS-SC-ONES(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-TWOS TO WS-SC-TWOS(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-THREES TO WS-SC-THREES(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-FOURS TO WS-SC-FOURS(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-FIVES TO WS-SC-FIVES(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-SIXES TO WS-SC-SIXES(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-UPPER-SUM TO
+                       WS-SC-UPPER-SUM(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-UPPER-BONUS TO
+                       WS-SC-UPPER-BONUS(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-FULL-HOUSE TO
+                       WS-SC-FULL-HOUSE(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-FOUR-KIND TO
+                       WS-SC-FOUR-KIND(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-LIL-STRAIGHT TO
+                       WS-SC-LITTLE-STRAIGHT(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-BIG-STRAIGHT TO
+                       WS-SC-BIG-STRAIGHT(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-CHOICE TO WS-SC-CHOICE(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-YACHT TO WS-SC-YACHT(WS-SC-IDX)
+                   MOVE WS-CKPT-CARD-GRAND-TOTAL TO
+                       WS-SC-GRAND-TOTAL(WS-SC-IDX)
+                   MOVE 1 TO WS-CKPT-FLAG-INDEX
+                   PERFORM LOAD-CHECKPOINT-FLAG
+                       UNTIL WS-CKPT-FLAG-INDEX > 12
+           END-READ.
+       LOAD-CHECKPOINT-CARD-EXIT.
+
+       LOAD-CHECKPOINT-FLAG.
+           MOVE WS-CKPT-CARD-FLAGS(WS-CKPT-FLAG-INDEX:1) TO
+               WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CKPT-FLAG-INDEX).
+           ADD 1 TO WS-CKPT-FLAG-INDEX.
+       LOAD-CHECKPOINT-FLAG-EXIT.
+
+      * Re-reads and discards a record already accounted for by the
+      * restored checkpoint, so the resumed run lines back up with the
+      * transaction file at the record right after the last one
+      * committed.
+       SKIP-CHECKPOINTED-RECORD.
+           READ YACHT-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       SKIP-CHECKPOINTED-RECORD-EXIT.
+
+      * Snapshots the control totals and the scorecard table built so
+      * far, overwriting the prior checkpoint. Taken every
+      * WS-CKPT-INTERVAL scorecards so a restart never has to redo
+      * more than one interval's worth of work.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT YACHT-CKPT.
+           MOVE 'HDR ' TO WS-CKPT-HDR-TAG.
+           MOVE WS-READ-COUNT TO WS-CKPT-READ-COUNT.
+           MOVE WS-SCORED-COUNT TO WS-CKPT-SCORED-COUNT.
+           MOVE WS-REJECTED-COUNT TO WS-CKPT-REJECTED-COUNT.
+           MOVE WS-DUPLICATE-COUNT TO WS-CKPT-DUPLICATE-COUNT.
+           MOVE WS-SCORECARD-COUNT TO WS-CKPT-SCORECARD-COUNT.
+           MOVE WS-CORRECTED-COUNT TO WS-CKPT-CORRECTED-COUNT.
+           WRITE WS-CKPT-HDR-RECORD.
+           IF WS-SCORECARD-COUNT > 0 THEN
+               PERFORM WRITE-CHECKPOINT-CARD
+                   VARYING WS-SC-IDX FROM 1 BY 1
+                   UNTIL WS-SC-IDX > WS-SCORECARD-COUNT
+           END-IF.
+           CLOSE YACHT-CKPT.
+           DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-READ-COUNT.
+       WRITE-CHECKPOINT-EXIT.
+
+       WRITE-CHECKPOINT-CARD.
+           MOVE 'CARD' TO WS-CKPT-CARD-TAG.
+           MOVE WS-SC-PLAYER-ID(WS-SC-IDX) TO WS-CKPT-CARD-PLAYER-ID.
+           MOVE WS-SC-ONES(WS-SC-IDX) TO WS-CKPT-CARD-ONES.
+           MOVE WS-SC-TWOS(WS-SC-IDX) TO WS-CKPT-CARD-TWOS.
+           MOVE WS-SC-THREES(WS-SC-IDX) TO WS-CKPT-CARD-THREES.
+           MOVE WS-SC-FOURS(WS-SC-IDX) TO WS-CKPT-CARD-FOURS.
+           MOVE WS-SC-FIVES(WS-SC-IDX) TO WS-CKPT-CARD-FIVES.
+           MOVE WS-SC-SIXES(WS-SC-IDX) TO WS-CKPT-CARD-SIXES.
+           MOVE WS-SC-UPPER-SUM(WS-SC-IDX) TO WS-CKPT-CARD-UPPER-SUM.
+           MOVE WS-SC-UPPER-BONUS(WS-SC-IDX) TO
+               WS-CKPT-CARD-UPPER-BONUS.
+           MOVE WS-SC-FULL-HOUSE(WS-SC-IDX) TO WS-CKPT-CARD-FULL-HOUSE.
+           MOVE WS-SC-FOUR-KIND(WS-SC-IDX) TO WS-CKPT-CARD-FOUR-KIND.
+           MOVE WS-SC-LITTLE-STRAIGHT(WS-SC-IDX) TO
+               WS-CKPT-CARD-LIL-STRAIGHT.
+           MOVE WS-SC-BIG-STRAIGHT(WS-SC-IDX) TO
+               WS-CKPT-CARD-BIG-STRAIGHT.
+           MOVE WS-SC-CHOICE(WS-SC-IDX) TO WS-CKPT-CARD-CHOICE.
+           MOVE WS-SC-YACHT(WS-SC-IDX) TO WS-CKPT-CARD-YACHT.
+           MOVE WS-SC-GRAND-TOTAL(WS-SC-IDX) TO
+               WS-CKPT-CARD-GRAND-TOTAL.
+           MOVE 1 TO WS-CKPT-FLAG-INDEX.
+           PERFORM SAVE-CHECKPOINT-FLAG
+               UNTIL WS-CKPT-FLAG-INDEX > 12.
+           WRITE WS-CKPT-CARD-RECORD.
+       WRITE-CHECKPOINT-CARD-EXIT.
+
+       SAVE-CHECKPOINT-FLAG.
+           MOVE WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CKPT-FLAG-INDEX) TO
+               WS-CKPT-CARD-FLAGS(WS-CKPT-FLAG-INDEX:1).
+           ADD 1 TO WS-CKPT-FLAG-INDEX.
+       SAVE-CHECKPOINT-FLAG-EXIT.
+
+      * A full, uninterrupted run has no further use for a restart
+      * point, so the checkpoint file is cleared back to empty at
+      * normal end-of-job. OPEN OUTPUT on a line-sequential file
+      * truncates it, which is all CLEAR-CHECKPOINT needs to do.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT YACHT-CKPT.
+           CLOSE YACHT-CKPT.
+       CLEAR-CHECKPOINT-EXIT.
+
+      * Sets WS-RECON-BALANCED-SW so the standings report can be held
+      * back in MAIN when reads don't tie to scored plus rejected,
+      * instead of posting a leaderboard built on a dropped record.
+      * A duplicate-category record still adds to WS-SCORED-COUNT
+      * without posting a value, so any duplicate also forces the
+      * balance out - the standings report must not go out looking
+      * clean when a score was silently clobbered.
+       CHECK-RECONCILIATION-BALANCE.
+           IF WS-READ-COUNT = WS-SCORED-COUNT + WS-REJECTED-COUNT
+               AND WS-DUPLICATE-COUNT = 0 THEN
+               MOVE 'Y' TO WS-RECON-BALANCED-SW
+           ELSE
+               MOVE 'N' TO WS-RECON-BALANCED-SW
+           END-IF.
+       CHECK-RECONCILIATION-BALANCE-EXIT.
+
+      * Control-total reconciliation: reads should equal scored plus
+      * rejected, so a dropped or duplicated record never slips a
+      * wrong daily leaderboard past QA unnoticed.
+       WRITE-RECONCILIATION.
+           OPEN OUTPUT YACHT-RECON.
+           INITIALIZE WS-RECON-RECORD WITH FILLER.
+           MOVE "RUN ID" TO WS-RECON-LABEL.
+           MOVE WS-RUN-ID TO WS-RECON-TEXT.
+           WRITE WS-RECON-RECORD.
+           INITIALIZE WS-RECON-RECORD WITH FILLER.
+           MOVE "SCORECARDS READ" TO WS-RECON-LABEL.
+           MOVE WS-READ-COUNT TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           MOVE "SCORECARDS SCORED" TO WS-RECON-LABEL.
+           MOVE WS-SCORED-COUNT TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           MOVE "SCORECARDS REJECTED" TO WS-RECON-LABEL.
+           MOVE WS-REJECTED-COUNT TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           MOVE "DUPLICATE CATEGORIES" TO WS-RECON-LABEL.
+           MOVE WS-DUPLICATE-COUNT TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           MOVE "CORRECTIONS APPLIED" TO WS-RECON-LABEL.
+           MOVE WS-CORRECTED-COUNT TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           IF WS-RECON-BALANCED THEN
+               MOVE "RECONCILIATION OK" TO WS-RECON-LABEL
+           ELSE
+               MOVE "RECONCILIATION OUT OF BALANCE" TO WS-RECON-LABEL
+           END-IF.
+           MOVE 0 TO WS-RECON-COUNT.
+           WRITE WS-RECON-RECORD.
+           CLOSE YACHT-RECON.
+       WRITE-RECONCILIATION-EXIT.
+
+      * Selection sort of the day's scorecards into descending grand
+      * total order. The table is small enough per day that a simple
+      * paragraph-based sort is plenty fast.
+       RANK-SCORECARDS.
+           IF WS-SCORECARD-COUNT > 1 THEN
+               PERFORM RANK-OUTER-PASS
+                   VARYING WS-RANK-OUTER FROM 1 BY 1
+                   UNTIL WS-RANK-OUTER >= WS-SCORECARD-COUNT
+           END-IF.
+       RANK-SCORECARDS-EXIT.
+
+       RANK-OUTER-PASS.
+           MOVE WS-RANK-OUTER TO WS-RANK-BEST.
+           PERFORM RANK-FIND-BEST
+               VARYING WS-RANK-INNER FROM WS-RANK-OUTER BY 1
+               UNTIL WS-RANK-INNER > WS-SCORECARD-COUNT.
+           IF WS-RANK-BEST NOT = WS-RANK-OUTER THEN
+               PERFORM RANK-SWAP-CARDS
+           END-IF.
+       RANK-OUTER-PASS-EXIT.
+
+       RANK-FIND-BEST.
+           IF WS-SC-GRAND-TOTAL(WS-RANK-INNER) >
+               WS-SC-GRAND-TOTAL(WS-RANK-BEST) THEN
+               MOVE WS-RANK-INNER TO WS-RANK-BEST
+           END-IF.
+       RANK-FIND-BEST-EXIT.
+
+       RANK-SWAP-CARDS.
+           MOVE WS-SCORECARD(WS-RANK-OUTER) TO WS-RANK-SWAP-CARD.
+           MOVE WS-SCORECARD(WS-RANK-BEST) TO
+               WS-SCORECARD(WS-RANK-OUTER).
+           MOVE WS-RANK-SWAP-CARD TO WS-SCORECARD(WS-RANK-BEST).
+       RANK-SWAP-CARDS-EXIT.
+
+       WRITE-STANDINGS-REPORT.
+           OPEN OUTPUT YACHT-STANDINGS.
+           SET WS-SC-IDX TO 1.
+           PERFORM WRITE-ONE-STANDING
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > WS-SCORECARD-COUNT.
+           CLOSE YACHT-STANDINGS.
+       WRITE-STANDINGS-REPORT-EXIT.
+
+       WRITE-ONE-STANDING.
+           INITIALIZE WS-STD-RECORD WITH FILLER.
+           MOVE WS-SC-IDX TO WS-STD-RANK.
+           MOVE WS-SC-PLAYER-ID(WS-SC-IDX) TO WS-STD-PLAYER-ID.
+           MOVE WS-SC-GRAND-TOTAL(WS-SC-IDX) TO WS-STD-TOTAL.
+           WRITE WS-STD-RECORD.
+           DISPLAY "RANK " WS-STD-RANK " " WS-STD-PLAYER-ID
+               " TOTAL " WS-STD-TOTAL.
+       WRITE-ONE-STANDING-EXIT.
+
+      * Posts every scorecard finalized in today's run to the keyed
+      * season-to-date player master, so a player's standings and
+      * history carry forward across every daily game instead of
+      * vanishing once the console scrolls.
+       POST-PLAYER-MASTER.
+           SET WS-SC-IDX TO 1.
+           PERFORM POST-ONE-PLAYER-MASTER
+               VARYING WS-SC-IDX FROM 1 BY 1
+               UNTIL WS-SC-IDX > WS-SCORECARD-COUNT.
+       POST-PLAYER-MASTER-EXIT.
+
+       POST-ONE-PLAYER-MASTER.
+           MOVE 'N' TO WS-PLYR-FOUND-SW.
+           MOVE WS-SC-PLAYER-ID(WS-SC-IDX) TO WS-PLYR-PLAYER-ID.
+           READ YACHT-PLYR
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-PLYR-FOUND-SW
+           END-READ.
+           IF WS-PLYR-FOUND THEN
+               ADD 1 TO WS-PLYR-GAMES-PLAYED
+               ADD WS-SC-GRAND-TOTAL(WS-SC-IDX) TO
+                   WS-PLYR-SEASON-TOTAL
+               REWRITE WS-PLYR-RECORD
+                   INVALID KEY
+                       DISPLAY "YACHT-PLAYER-MASTER REWRITE FAILED "
+                           "FOR " WS-PLYR-PLAYER-ID
+               END-REWRITE
+           ELSE
+               MOVE 1 TO WS-PLYR-GAMES-PLAYED
+               MOVE WS-SC-GRAND-TOTAL(WS-SC-IDX) TO
+                   WS-PLYR-SEASON-TOTAL
+               WRITE WS-PLYR-RECORD
+                   INVALID KEY
+                       DISPLAY "YACHT-PLAYER-MASTER WRITE FAILED "
+                           "FOR " WS-PLYR-PLAYER-ID
+               END-WRITE
+           END-IF.
+       POST-ONE-PLAYER-MASTER-EXIT.
+
+       READ-YACHT-RECORD.
+           READ YACHT-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                   MOVE WS-YACHT-IN-PLAYER-ID TO WS-PLAYER-ID
+                   MOVE WS-YACHT-IN-DICE TO WS-DICE
+                   MOVE WS-YACHT-IN-CATEGORY TO WS-CATEGORY
+                   MOVE WS-YACHT-IN-TXN-TYPE TO WS-TXN-TYPE
+                   MOVE WS-YACHT-IN-ORIG-CATEGORY TO WS-ORIG-CATEGORY
+           END-READ.
+       READ-YACHT-RECORD-EXIT.
+
+      * Reads an optional one-record SYSIN parameter card. If one is
+      * present and carries a non-blank player-id, that one scorecard
+      * is scored once right now, on top of whatever the batch file
+      * holds, so a one-off ask doesn't require editing the day's
+      * roll-transaction file. An ad hoc scorecard is always a fresh
+      * score, never a correction, so it goes straight to
+      * PROCESS-NEW-SCORE rather than through the txn-type dispatch.
+       CHECK-FOR-PARM-OVERRIDE.
+           OPEN INPUT YACHT-PARM.
+           IF WS-YACHT-PARM-FILE-STATUS = "00" THEN
+               READ YACHT-PARM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-YACHT-PARM-PLAYER-ID NOT = SPACES THEN
+                           DISPLAY "PARM OVERRIDE PLAYER: "
+                               WS-YACHT-PARM-PLAYER-ID
+                           MOVE WS-YACHT-PARM-PLAYER-ID TO
+                               WS-PLAYER-ID
+                           MOVE WS-YACHT-PARM-DICE TO WS-DICE
+                           MOVE WS-YACHT-PARM-CATEGORY TO WS-CATEGORY
+                           ADD 1 TO WS-READ-COUNT
+                           PERFORM PROCESS-NEW-SCORE
+                       END-IF
+               END-READ
+               CLOSE YACHT-PARM
+           END-IF.
+       CHECK-FOR-PARM-OVERRIDE-EXIT.
+
+       PROCESS-SCORECARD.
+           IF WS-TXN-TYPE = 'C' THEN
+               PERFORM PROCESS-CORRECTION
+           ELSE
+               PERFORM PROCESS-NEW-SCORE
+           END-IF.
+           ADD 1 TO WS-CKPT-SINCE-LAST.
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL THEN
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-SINCE-LAST
+           END-IF.
+           PERFORM READ-YACHT-RECORD.
+       PROCESS-SCORECARD-EXIT.
+
+       PROCESS-NEW-SCORE.
+           DISPLAY "PLAYER: " WS-PLAYER-ID.
+           PERFORM RESET-SCORECARD-WORK.
+           PERFORM VALIDATE-DICE.
+           IF WS-ROLL-VALID THEN
+               PERFORM PARSE-DICE
+               PERFORM GET-SCORE
+               DISPLAY "SCORE: " WS-RESULT
+               PERFORM FIND-OR-ADD-SCORECARD
+               IF WS-SCORECARD-FULL THEN
+                   PERFORM REJECT-SCORECARD-TABLE-FULL
+               ELSE
+                   PERFORM POST-CATEGORY-SCORE
+                   PERFORM RECOMPUTE-SCORECARD-TOTALS
+                   ADD 1 TO WS-SCORED-COUNT
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+       PROCESS-NEW-SCORE-EXIT.
+
+      * A same-day correction: reverse the originally posted category
+      * named in WS-ORIG-CATEGORY, then score and post the corrected
+      * category/dice carried in WS-CATEGORY/WS-DICE, writing both
+      * sides of the fix to the YACHTCOR audit trail. Rejected to
+      * YACHTREJ/EXCPLOG if the named player or original category
+      * can't be found already posted.
+       PROCESS-CORRECTION.
+           DISPLAY "CORRECTION FOR PLAYER: " WS-PLAYER-ID.
+           MOVE 'N' TO WS-CORR-VALID-SW.
+           PERFORM FIND-SCORECARD-FOR-CORRECTION.
+           IF WS-CORR-FOUND AND WS-CORR-ORIG-INDEX > 0 THEN
+               IF WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CORR-ORIG-INDEX) =
+                   'Y' THEN
+                   MOVE 'Y' TO WS-CORR-VALID-SW
+               END-IF
+           END-IF.
+           IF WS-CORR-VALID THEN
+      * Do not touch the original posted score until the replacement
+      * roll AND replacement category are both known to be valid -
+      * reversing first and then failing validation would leave the
+      * category permanently unposted.
+               PERFORM RESET-SCORECARD-WORK
+               PERFORM VALIDATE-DICE
+               IF WS-ROLL-VALID THEN
+                   PERFORM RESOLVE-CATEGORY-INDEX
+                   IF WS-CATEGORY-INDEX > 0 AND
+                       (WS-CATEGORY-INDEX = WS-CORR-ORIG-INDEX OR
+                        WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CATEGORY-INDEX)
+                            NOT = 'Y') THEN
+                       PERFORM REVERSE-CATEGORY-SCORE
+                       PERFORM RECOMPUTE-SCORECARD-TOTALS
+                       PERFORM PARSE-DICE
+                       PERFORM GET-SCORE
+                       PERFORM POST-CATEGORY-SCORE
+                       PERFORM RECOMPUTE-SCORECARD-TOTALS
+                       PERFORM WRITE-CORRECTION-AUDIT
+                       ADD 1 TO WS-SCORED-COUNT
+                       ADD 1 TO WS-CORRECTED-COUNT
+                   ELSE
+                       PERFORM REJECT-INVALID-CORRECTION-CATEGORY
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           ELSE
+               INITIALIZE WS-YACHT-REJ-RECORD WITH FILLER
+               MOVE WS-PLAYER-ID TO WS-YACHT-REJ-PLAYER-ID
+               MOVE WS-DICE TO WS-YACHT-REJ-DICE
+               MOVE 'CORRECTION TARGET NOT FOUND OR UNPOSTED' TO
+                   WS-YACHT-REJ-REASON
+               WRITE WS-YACHT-REJ-RECORD
+               MOVE 'YACHT' TO WS-EXCP-SOURCE-PARM
+               MOVE WS-PLAYER-ID TO WS-EXCP-KEY-PARM
+               MOVE 'CORRECTION TARGET NOT FOUND OR UNPOSTED' TO
+                   WS-EXCP-REASON-PARM
+               PERFORM LOG-EXCEPTION
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+       PROCESS-CORRECTION-EXIT.
+
+       FIND-SCORECARD-FOR-CORRECTION.
+           MOVE 'N' TO WS-CORR-FOUND-SW.
+           SET WS-SC-IDX TO 1.
+           SEARCH WS-SCORECARD
+               AT END
+                   CONTINUE
+               WHEN WS-SC-PLAYER-ID(WS-SC-IDX) = WS-PLAYER-ID
+                   MOVE 'Y' TO WS-CORR-FOUND-SW
+                   PERFORM RESOLVE-ORIG-CATEGORY-INDEX
+           END-SEARCH.
+       FIND-SCORECARD-FOR-CORRECTION-EXIT.
+
+       RESOLVE-ORIG-CATEGORY-INDEX.
+           EVALUATE WS-ORIG-CATEGORY
+           WHEN "ones"
+               MOVE 1 TO WS-CORR-ORIG-INDEX
+           WHEN "twos"
+               MOVE 2 TO WS-CORR-ORIG-INDEX
+           WHEN "threes"
+               MOVE 3 TO WS-CORR-ORIG-INDEX
+           WHEN "fours"
+               MOVE 4 TO WS-CORR-ORIG-INDEX
+           WHEN "fives"
+               MOVE 5 TO WS-CORR-ORIG-INDEX
+           WHEN "sixes"
+               MOVE 6 TO WS-CORR-ORIG-INDEX
+           WHEN "full house"
+               MOVE 7 TO WS-CORR-ORIG-INDEX
+           WHEN "four of a kind"
+               MOVE 8 TO WS-CORR-ORIG-INDEX
+           WHEN "little straight"
+               MOVE 9 TO WS-CORR-ORIG-INDEX
+           WHEN "big straight"
+               MOVE 10 TO WS-CORR-ORIG-INDEX
+           WHEN "choice"
+               MOVE 11 TO WS-CORR-ORIG-INDEX
+           WHEN "yacht"
+               MOVE 12 TO WS-CORR-ORIG-INDEX
+           WHEN OTHER
+               MOVE 0 TO WS-CORR-ORIG-INDEX
+               MOVE 'N' TO WS-CORR-FOUND-SW
+           END-EVALUATE.
+       RESOLVE-ORIG-CATEGORY-INDEX-EXIT.
+
+      * Captures the currently posted score for WS-ORIG-CATEGORY into
+      * WS-REVERSED-SCORE, zeroes it, and clears its posted flag so
+      * POST-CATEGORY-SCORE can safely re-post - even to the same
+      * category - without tripping the duplicate-category check.
+       REVERSE-CATEGORY-SCORE.
+           EVALUATE WS-ORIG-CATEGORY
+           WHEN "ones"
+               MOVE WS-SC-ONES(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-ONES(WS-SC-IDX)
+           WHEN "twos"
+               MOVE WS-SC-TWOS(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-TWOS(WS-SC-IDX)
+           WHEN "threes"
+               MOVE WS-SC-THREES(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-THREES(WS-SC-IDX)
+           WHEN "fours"
+               MOVE WS-SC-FOURS(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-FOURS(WS-SC-IDX)
+           WHEN "fives"
+               MOVE WS-SC-FIVES(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-FIVES(WS-SC-IDX)
+           WHEN "sixes"
+               MOVE WS-SC-SIXES(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-SIXES(WS-SC-IDX)
+           WHEN "full house"
+               MOVE WS-SC-FULL-HOUSE(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-FULL-HOUSE(WS-SC-IDX)
+           WHEN "four of a kind"
+               MOVE WS-SC-FOUR-KIND(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-FOUR-KIND(WS-SC-IDX)
+           WHEN "little straight"
+               MOVE WS-SC-LITTLE-STRAIGHT(WS-SC-IDX) TO
+                   WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-LITTLE-STRAIGHT(WS-SC-IDX)
+           WHEN "big straight"
+               MOVE WS-SC-BIG-STRAIGHT(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-BIG-STRAIGHT(WS-SC-IDX)
+           WHEN "choice"
+               MOVE WS-SC-CHOICE(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-CHOICE(WS-SC-IDX)
+           WHEN "yacht"
+               MOVE WS-SC-YACHT(WS-SC-IDX) TO WS-REVERSED-SCORE
+               MOVE 0 TO WS-SC-YACHT(WS-SC-IDX)
+           END-EVALUATE.
+           MOVE 'N' TO
+               WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CORR-ORIG-INDEX).
+       REVERSE-CATEGORY-SCORE-EXIT.
+
+       WRITE-CORRECTION-AUDIT.
+           INITIALIZE WS-COR-RECORD WITH FILLER.
+           MOVE WS-PLAYER-ID TO WS-COR-PLAYER-ID.
+           MOVE WS-ORIG-CATEGORY TO WS-COR-ORIG-CATEGORY.
+           MOVE WS-REVERSED-SCORE TO WS-COR-ORIG-SCORE.
+           MOVE WS-CATEGORY TO WS-COR-NEW-CATEGORY.
+           MOVE WS-RESULT TO WS-COR-NEW-SCORE.
+           WRITE WS-COR-RECORD.
+           DISPLAY "CORRECTED " WS-PLAYER-ID ": " WS-ORIG-CATEGORY
+               " (" WS-REVERSED-SCORE ") -> " WS-CATEGORY
+               " (" WS-RESULT ")".
+       WRITE-CORRECTION-AUDIT-EXIT.
+
+       VALIDATE-DICE.
+           MOVE 'Y' TO WS-ROLL-VALID-SW.
+           MOVE WS-DICE TO WS-DICE-STRING.
+           MOVE 1 TO WS-BOUNDS-INDEX.
+           PERFORM CHECK-DIE-BOUNDS UNTIL WS-BOUNDS-INDEX > 5.
+           IF NOT WS-ROLL-VALID THEN
+               INITIALIZE WS-YACHT-REJ-RECORD WITH FILLER
+               MOVE WS-PLAYER-ID TO WS-YACHT-REJ-PLAYER-ID
+               MOVE WS-DICE TO WS-YACHT-REJ-DICE
+               MOVE 'DICE VALUE OUT OF RANGE (MUST BE 1-6)' TO
+                   WS-YACHT-REJ-REASON
+               WRITE WS-YACHT-REJ-RECORD
+               MOVE 'YACHT' TO WS-EXCP-SOURCE-PARM
+               MOVE WS-PLAYER-ID TO WS-EXCP-KEY-PARM
+               MOVE 'DICE VALUE OUT OF RANGE (MUST BE 1-6)' TO
+                   WS-EXCP-REASON-PARM
+               PERFORM LOG-EXCEPTION
+           END-IF.
+       VALIDATE-DICE-EXIT.
+
+       CHECK-DIE-BOUNDS.
+           MOVE WS-DICE-STRING(WS-BOUNDS-INDEX:1) TO WS-BOUNDS-DIGIT.
+           IF WS-BOUNDS-DIGIT < 1 OR WS-BOUNDS-DIGIT > 6 THEN
+               MOVE 'N' TO WS-ROLL-VALID-SW
+           END-IF.
+           ADD 1 TO WS-BOUNDS-INDEX.
+       CHECK-DIE-BOUNDS-EXIT.
+
+      * WS-SCORECARD only holds 50 players; AT END on a 51st distinct
+      * player sets WS-SCORECARD-FULL-SW instead of growing past the
+      * table, so the caller can reject the scorecard to YACHTREJ
+      * rather than run off the end of WS-SCORECARD-COUNT.
+       FIND-OR-ADD-SCORECARD.
+           MOVE 'N' TO WS-SCORECARD-FULL-SW.
+           SET WS-SC-IDX TO 1.
+           SEARCH WS-SCORECARD
+               AT END
+                   IF WS-SCORECARD-COUNT >= 50 THEN
+                       MOVE 'Y' TO WS-SCORECARD-FULL-SW
+                   ELSE
+                       ADD 1 TO WS-SCORECARD-COUNT
+                       SET WS-SC-IDX TO WS-SCORECARD-COUNT
+                       MOVE WS-PLAYER-ID TO WS-SC-PLAYER-ID(WS-SC-IDX)
+                   END-IF
+               WHEN WS-SC-PLAYER-ID(WS-SC-IDX) = WS-PLAYER-ID
+                   CONTINUE
+           END-SEARCH.
+       FIND-OR-ADD-SCORECARD-EXIT.
+
+       RESOLVE-CATEGORY-INDEX.
+           EVALUATE WS-CATEGORY
+           WHEN "ones"
+               MOVE 1 TO WS-CATEGORY-INDEX
+           WHEN "twos"
+               MOVE 2 TO WS-CATEGORY-INDEX
+           WHEN "threes"
+               MOVE 3 TO WS-CATEGORY-INDEX
+           WHEN "fours"
+               MOVE 4 TO WS-CATEGORY-INDEX
+           WHEN "fives"
+               MOVE 5 TO WS-CATEGORY-INDEX
+           WHEN "sixes"
+               MOVE 6 TO WS-CATEGORY-INDEX
+           WHEN "full house"
+               MOVE 7 TO WS-CATEGORY-INDEX
+           WHEN "four of a kind"
+               MOVE 8 TO WS-CATEGORY-INDEX
+           WHEN "little straight"
+               MOVE 9 TO WS-CATEGORY-INDEX
+           WHEN "big straight"
+               MOVE 10 TO WS-CATEGORY-INDEX
+           WHEN "choice"
+               MOVE 11 TO WS-CATEGORY-INDEX
+           WHEN "yacht"
+               MOVE 12 TO WS-CATEGORY-INDEX
+           WHEN OTHER
+               MOVE 0 TO WS-CATEGORY-INDEX
+           END-EVALUATE.
+       RESOLVE-CATEGORY-INDEX-EXIT.
+
+      * Resolves WS-CATEGORY to WS-CATEGORY-INDEX and only posts
+      * WS-RESULT into the scorecard when that category isn't already
+      * posted - a duplicate-category record must not clobber a score
+      * already counted in WS-SCORED-COUNT.
+       POST-CATEGORY-SCORE.
+           PERFORM RESOLVE-CATEGORY-INDEX.
+           IF WS-CATEGORY-INDEX > 0 THEN
+               IF WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CATEGORY-INDEX) =
+                   'Y' THEN
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   DISPLAY "DUPLICATE CATEGORY FOR " WS-PLAYER-ID
+                       ": " WS-CATEGORY
+               ELSE
+                   PERFORM POST-CATEGORY-VALUE
+                   MOVE 'Y' TO
+                       WS-SC-POSTED-FLAG(WS-SC-IDX, WS-CATEGORY-INDEX)
+               END-IF
+           END-IF.
+       POST-CATEGORY-SCORE-EXIT.
+
+       POST-CATEGORY-VALUE.
+           EVALUATE WS-CATEGORY-INDEX
+           WHEN 1
+               MOVE WS-RESULT TO WS-SC-ONES(WS-SC-IDX)
+           WHEN 2
+               MOVE WS-RESULT TO WS-SC-TWOS(WS-SC-IDX)
+           WHEN 3
+               MOVE WS-RESULT TO WS-SC-THREES(WS-SC-IDX)
+           WHEN 4
+               MOVE WS-RESULT TO WS-SC-FOURS(WS-SC-IDX)
+           WHEN 5
+               MOVE WS-RESULT TO WS-SC-FIVES(WS-SC-IDX)
+           WHEN 6
+               MOVE WS-RESULT TO WS-SC-SIXES(WS-SC-IDX)
+           WHEN 7
+               MOVE WS-RESULT TO WS-SC-FULL-HOUSE(WS-SC-IDX)
+           WHEN 8
+               MOVE WS-RESULT TO WS-SC-FOUR-KIND(WS-SC-IDX)
+           WHEN 9
+               MOVE WS-RESULT TO WS-SC-LITTLE-STRAIGHT(WS-SC-IDX)
+           WHEN 10
+               MOVE WS-RESULT TO WS-SC-BIG-STRAIGHT(WS-SC-IDX)
+           WHEN 11
+               MOVE WS-RESULT TO WS-SC-CHOICE(WS-SC-IDX)
+           WHEN 12
+               MOVE WS-RESULT TO WS-SC-YACHT(WS-SC-IDX)
+           END-EVALUATE.
+       POST-CATEGORY-VALUE-EXIT.
+
+      * Rejects a scorecard that can't be posted because WS-SCORECARD
+      * is already full (50 distinct players). See FIND-OR-ADD-
+      * SCORECARD.
+       REJECT-SCORECARD-TABLE-FULL.
+           INITIALIZE WS-YACHT-REJ-RECORD WITH FILLER.
+           MOVE WS-PLAYER-ID TO WS-YACHT-REJ-PLAYER-ID.
+           MOVE WS-DICE TO WS-YACHT-REJ-DICE.
+           MOVE 'SCORECARD TABLE FULL (50 PLAYER MAX)' TO
+               WS-YACHT-REJ-REASON.
+           WRITE WS-YACHT-REJ-RECORD.
+           MOVE 'YACHT' TO WS-EXCP-SOURCE-PARM.
+           MOVE WS-PLAYER-ID TO WS-EXCP-KEY-PARM.
+           MOVE 'SCORECARD TABLE FULL (50 PLAYER MAX)' TO
+               WS-EXCP-REASON-PARM.
+           PERFORM LOG-EXCEPTION.
+           ADD 1 TO WS-REJECTED-COUNT.
+       REJECT-SCORECARD-TABLE-FULL-EXIT.
+
+      * Rejects a correction transaction whose replacement category
+      * (WS-CATEGORY) either doesn't resolve to one of the 12
+      * scorecard categories, or resolves to a different category
+      * that is already posted for this player. Must run before
+      * REVERSE-CATEGORY-SCORE so a bad replacement category never
+      * wipes out the original posted score it would have replaced,
+      * and never clobbers an unrelated category's already-posted
+      * value either.
+       REJECT-INVALID-CORRECTION-CATEGORY.
+           INITIALIZE WS-YACHT-REJ-RECORD WITH FILLER.
+           MOVE WS-PLAYER-ID TO WS-YACHT-REJ-PLAYER-ID.
+           MOVE WS-DICE TO WS-YACHT-REJ-DICE.
+           MOVE 'INVALID OR ALREADY-POSTED REPL CATEGORY' TO
+               WS-YACHT-REJ-REASON.
+           WRITE WS-YACHT-REJ-RECORD.
+           MOVE 'YACHT' TO WS-EXCP-SOURCE-PARM.
+           MOVE WS-PLAYER-ID TO WS-EXCP-KEY-PARM.
+           MOVE 'INVALID OR ALREADY-POSTED REPL CATEGORY' TO
+               WS-EXCP-REASON-PARM.
+           PERFORM LOG-EXCEPTION.
+           ADD 1 TO WS-REJECTED-COUNT.
+       REJECT-INVALID-CORRECTION-CATEGORY-EXIT.
+
+       RECOMPUTE-SCORECARD-TOTALS.
+           COMPUTE WS-SC-UPPER-SUM(WS-SC-IDX) =
+               WS-SC-ONES(WS-SC-IDX) + WS-SC-TWOS(WS-SC-IDX) +
+               WS-SC-THREES(WS-SC-IDX) + WS-SC-FOURS(WS-SC-IDX) +
+               WS-SC-FIVES(WS-SC-IDX) + WS-SC-SIXES(WS-SC-IDX).
+           IF WS-SC-UPPER-SUM(WS-SC-IDX) >= WS-UPPER-BONUS-THRESHOLD
+               THEN
+               MOVE WS-UPPER-BONUS-AWARD TO
+                   WS-SC-UPPER-BONUS(WS-SC-IDX)
+           ELSE
+               MOVE 0 TO WS-SC-UPPER-BONUS(WS-SC-IDX)
+           END-IF.
+           COMPUTE WS-SC-GRAND-TOTAL(WS-SC-IDX) =
+               WS-SC-UPPER-SUM(WS-SC-IDX) + WS-SC-UPPER-BONUS(WS-SC-IDX)
+               + WS-SC-FULL-HOUSE(WS-SC-IDX) +
+               WS-SC-FOUR-KIND(WS-SC-IDX) +
+               WS-SC-LITTLE-STRAIGHT(WS-SC-IDX) +
+               WS-SC-BIG-STRAIGHT(WS-SC-IDX) + WS-SC-CHOICE(WS-SC-IDX)
+               + WS-SC-YACHT(WS-SC-IDX).
+       RECOMPUTE-SCORECARD-TOTALS-EXIT.
+
+       RESET-SCORECARD-WORK.
+           MOVE 0 TO WS-RESULT.
+           MOVE 0 TO WS-FH-SM.
+           MOVE 0 TO WS-FH-LG.
+           MOVE 0 TO WS-YACHT-FLAG.
+           MOVE 0 TO WS-FOUR-KIND-FLAG.
+           MOVE 1 TO WS-DICE-INDEX.
+           PERFORM CLEAR-DICE-COUNT UNTIL WS-DICE-INDEX > 6.
+       RESET-SCORECARD-WORK-EXIT.
+
+       CLEAR-DICE-COUNT.
+           MOVE 0 TO DICE-COUNTS(WS-DICE-INDEX).
+           ADD 1 TO WS-DICE-INDEX.
+       CLEAR-DICE-COUNT-EXIT.
+
        PARSE-DICE.
       * Loop trough WS-DICE
            MOVE WS-DICE TO WS-DICE-STRING.
@@ -55,10 +1199,13 @@
        PARSE-DIE-EXIT.
 
        GET-SCORE.
-           MOVE 1 TO WS-DICE-INDEX.
+           PERFORM ANALYZE-DICE-COUNTS.
            EVALUATE WS-CATEGORY
            WHEN "yacht"
-               PERFORM CHECK-YACHT UNTIL WS-DICE-INDEX > 6
+               IF WS-YACHT-FLAG = 1 THEN
+                   DISPLAY "WE HAVE A YACHT"
+                   MOVE 50 TO WS-RESULT
+               END-IF
            WHEN "ones"
                MOVE 1 TO WS-DIE-TO-SUM
                PERFORM SUM-DIE
@@ -78,14 +1225,17 @@
               MOVE 6 TO WS-DIE-TO-SUM
               PERFORM SUM-DIE
            WHEN "full house"
-               PERFORM CHECK-FULL-HOUSE UNTIL WS-DICE-INDEX > 6
                IF (WS-FH-SM = 1) AND (WS-FH-LG = 1) THEN
                    DISPLAY "WE HAVE A FULL HOUSE"
                    MOVE 1 TO WS-DICE-INDEX
                    PERFORM SUM-ALL-DICE UNTIL WS-DICE-INDEX > 6
                END-IF
            WHEN "four of a kind"
-               PERFORM CHECK-FOUR-OF-A-KIND UNTIL WS-DICE-INDEX > 6
+               IF WS-FOUR-KIND-FLAG = 1 THEN
+                   DISPLAY "WE HAVE FOUR OF A KIND"
+                   MOVE 1 TO WS-DICE-INDEX
+                   PERFORM SUM-ALL-DICE UNTIL WS-DICE-INDEX > 6
+               END-IF
            WHEN "little straight"
                IF WS-DICE = 12345 THEN
                    DISPLAY "WE HAVE A LITTLE STRAIGHT"
@@ -104,29 +1254,29 @@
            END-EVALUATE.
        GET-SCORE-EXIT.
 
-       CHECK-YACHT.
-      * Iterate through table and see if there is a value of 5
-      * Check if current dice num is equal to 5
+      * Single pass over DICE-COUNTS(1-6) that settles yacht,
+      * four-of-a-kind, and full-house all at once, instead of each
+      * category re-walking the table on its own.
+       ANALYZE-DICE-COUNTS.
+           MOVE 1 TO WS-DICE-INDEX.
+           PERFORM ANALYZE-ONE-DIE-COUNT UNTIL WS-DICE-INDEX > 6.
+       ANALYZE-DICE-COUNTS-EXIT.
+
+       ANALYZE-ONE-DIE-COUNT.
            IF DICE-COUNTS(WS-DICE-INDEX) = 5 THEN
-               MOVE 7 TO WS-DICE-INDEX
-               MOVE 50 TO WS-RESULT
-           ELSE
-               ADD 1 TO WS-DICE-INDEX
+               MOVE 1 TO WS-YACHT-FLAG
            END-IF.
-       CHECK-YACHT-EXIT.
-
-       CHECK-FOUR-OF-A-KIND.
-           DISPLAY "CHECK-FOUR-OF-A-KIND"
-      * Iterate through table and see if there is a value of 5
-      * Check if current dice num is equal to 5
            IF DICE-COUNTS(WS-DICE-INDEX) = 4 THEN
-               MOVE 1 TO WS-DICE-INDEX
-               PERFORM SUM-ALL-DICE UNTIL WS-DICE-INDEX > 6
-               MOVE 7 TO WS-DICE-INDEX
-           ELSE
-               ADD 1 TO WS-DICE-INDEX
+               MOVE 1 TO WS-FOUR-KIND-FLAG
+           END-IF.
+           IF DICE-COUNTS(WS-DICE-INDEX) = 3 THEN
+               MOVE 1 TO WS-FH-LG
+           END-IF.
+           IF DICE-COUNTS(WS-DICE-INDEX) = 2 THEN
+               MOVE 1 TO WS-FH-SM
            END-IF.
-       CHECK-FOUR-OF-A-KIND-EXIT.
+           ADD 1 TO WS-DICE-INDEX.
+       ANALYZE-ONE-DIE-COUNT-EXIT.
 
        SUM-DIE.
            MULTIPLY DICE-COUNTS(WS-DIE-TO-SUM) BY WS-DIE-TO-SUM GIVING
@@ -140,14 +1290,9 @@
            ADD 1 TO WS-DICE-INDEX.
        SUM-ALL-DICE-EXIT.
 
-       CHECK-FULL-HOUSE.
-           IF DICE-COUNTS(WS-DICE-INDEX) = 3 THEN
-               MOVE 1 TO WS-FH-LG
-           END-IF.
+           COPY RUNCTLP.
+           COPY EXCPLOGP.
+           COPY OPSCLOGP.
+           COPY AUDTLOGP.
 
-           IF DICE-COUNTS(WS-DICE-INDEX) = 2 THEN
-               MOVE 1 TO WS-FH-SM
-           END-IF.
-           ADD 1 TO WS-DICE-INDEX.
-       CHECK-FULL-HOUSE-EXIT.
-       YACHT.
+       END PROGRAM YACHT.
