@@ -0,0 +1,141 @@
+//NITEBATC JOB (ACCTNO),'NIGHTLY BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*********************************************************
+//* NITEBATC - NIGHTLY BATCH DRIVER
+//*
+//* CHAINS THE SIX UTILITIES IN SEQUENCE:
+//*   STEP010  LEAP-YEAR   FISCAL CALENDAR / LEAP-YEAR CHECK
+//*   STEP020  YACHT       DAILY YACHT SCORING AND STANDINGS
+//*   STEP030  ISOGRAM     DAILY WORD-LIST ISOGRAM CHECK
+//*   STEP040  PANGRAM     DAILY SENTENCE PANGRAM CHECK
+//*   STEP050  ROTCIPH     DAILY BULLETIN ROTATIONAL CIPHER
+//*   STEP060  DAILYOPS    END-OF-DAY OPERATIONS SUMMARY REPORT
+//*
+//* EACH STEP'S COND PARAMETER SKIPS THAT STEP (AND EVERY
+//* STEP BEHIND IT) ONCE A PRIOR STEP HAS ABENDED OR RETURNED
+//* A DAMAGING CONDITION CODE, SO A BAD STEP DOES NOT GO ON TO
+//* CORRUPT A LATER STEP'S INPUT. COND=(4,LT,STEP010) READS AS
+//* "BYPASS THIS STEP IF 4 IS LESS THAN STEP010'S RETURN CODE" -
+//* I.E. ONLY SKIP AHEAD ONCE STEP010'S RETURN CODE HAS ACTUALLY
+//* GONE ABOVE 4. EACH STEP CHAINS ITS COND AGAINST EVERY STEP
+//* THAT CAME BEFORE IT, NOT JUST STEP010, SO A FAILURE ANYWHERE
+//* IN THE CHAIN SKIPS EVERY STEP BEHIND IT. TO RESTART AFTER A
+//* FAILED STEP, RESUBMIT WITH A RESTART=STEPnnn PARAMETER ON THE
+//* JOB CARD NAMING THE STEP TO RESUME FROM.
+//*
+//* EXCPLOG, OPSCNT AND AUDITLOG ARE SHARED BY ALL FIVE SCORING
+//* UTILITIES (SEE EXCPSEL/OPSCSEL/AUDTSEL COPYBOOKS) AND ARE
+//* OPENED UNCONDITIONALLY BY EACH ONE, SO EVERY STEP CARRIES
+//* ALL THREE DD STATEMENTS EVEN WHEN A GIVEN RUN HAS NOTHING
+//* TO LOG. RUN_ID IS PICKED UP BY EACH STEP FROM THE RUN_ID
+//* ENVIRONMENT VARIABLE (SEE RUNCTLP COPYBOOK); WHOEVER
+//* SUBMITS THIS JOB STREAM SHOULD SET IT ONCE SO ALL SIX
+//* STEPS STAMP THEIR OUTPUT WITH THE SAME RUN IDENTIFIER.
+//*
+//* MODIFICATION HISTORY:
+//* 9/02/2022 JB - FIRST CUT OF THE NIGHTLY CHAIN; ALL FIVE
+//*                UTILITIES WERE BEING COMPILED AND RUN BY
+//*                HAND, ONE AT A TIME, BEFORE THIS.
+//* 3/14/2023 JB - FIXED BACKWARDS COND TESTS (WERE SKIPPING
+//*                DOWNSTREAM STEPS ON SUCCESS INSTEAD OF ON
+//*                FAILURE). ADDED THE MISSING EXCPLOG/OPSCNT/
+//*                AUDITLOG DD STATEMENTS TO EVERY STEP, AND
+//*                THE LEAPMSTR/LEAPPARM, YACHTCKP/YACHTCOR/
+//*                YACHTPARM/YACHTPLR, AND CIPHPARM DDS THAT
+//*                WERE LEFT OUT WHEN THOSE FILES WERE ADDED TO
+//*                THEIR PROGRAMS. ADDED STEP060 TO RUN
+//*                DAILYOPS, WHICH WAS NEVER WIRED INTO THE
+//*                CHAIN.
+//* 3/21/2023 JB - THE 3/14 COND FIX ABOVE WAS ITSELF BACKWARDS -
+//*                GT SKIPPED A STEP ON A CLEAN RUN INSTEAD OF A
+//*                FAILED ONE. CHANGED BACK TO LT. EACH STEP'S
+//*                COND NOW ALSO CHAINS AGAINST EVERY STEP BEFORE
+//*                IT INSTEAD OF ONLY STEP010, SO A FAILURE
+//*                PARTWAY THROUGH THE CHAIN ACTUALLY SKIPS
+//*                EVERYTHING BEHIND IT. DROPPED THE INVALID
+//*                RESTART=* FROM THE JOB CARD - RESTART TAKES A
+//*                STEPNAME OR IS LEFT OFF, NOT AN ASTERISK.
+//*                CHANGED LEAPMSTR AND YACHTPLR TO DISP=OLD -
+//*                THEY'RE OPENED I-O BY THEIR PROGRAMS, SO SHR
+//*                WAS WRONG, THE SAME WAY YACHTCKP ALREADY
+//*                CORRECTLY USES OLD.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=LEAPYR
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//LEAPIN   DD DSN=BATCH.PROD.LEAPYEAR.INPUT,DISP=SHR
+//LEAPOUT  DD DSN=BATCH.PROD.LEAPYEAR.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LEAPREJ  DD DSN=BATCH.PROD.LEAPYEAR.REJECTS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LEAPAUD  DD DSN=BATCH.PROD.LEAPYEAR.AUDIT,DISP=MOD
+//LEAPMSTR DD DSN=BATCH.PROD.LEAPYEAR.MASTER,DISP=OLD
+//LEAPPARM DD DUMMY
+//EXCPLOG  DD DSN=BATCH.PROD.EXCEPTION.LOG,DISP=MOD
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=MOD
+//AUDITLOG DD DSN=BATCH.PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=YACHT,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//YACHTIN  DD DSN=BATCH.PROD.YACHT.INPUT,DISP=SHR
+//YACHTREJ DD DSN=BATCH.PROD.YACHT.REJECTS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YACHTSTD DD DSN=BATCH.PROD.YACHT.STANDINGS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YACHTREC DD DSN=BATCH.PROD.YACHT.RECON,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YACHTCKP DD DSN=BATCH.PROD.YACHT.CHECKPOINT,DISP=OLD
+//YACHTCOR DD DSN=BATCH.PROD.YACHT.CORRECTIONS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YACHTPARM DD DUMMY
+//YACHTPLR DD DSN=BATCH.PROD.YACHT.PLAYERS,DISP=OLD
+//EXCPLOG  DD DSN=BATCH.PROD.EXCEPTION.LOG,DISP=MOD
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=MOD
+//AUDITLOG DD DSN=BATCH.PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=ISOGRAM,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//ISOIN    DD DSN=BATCH.PROD.ISOGRAM.INPUT,DISP=SHR
+//ISOOUT   DD DSN=BATCH.PROD.ISOGRAM.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ISODIAG  DD DSN=BATCH.PROD.ISOGRAM.DIAG,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ISOREJ   DD DSN=BATCH.PROD.ISOGRAM.REJECTS,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPLOG  DD DSN=BATCH.PROD.EXCEPTION.LOG,DISP=MOD
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=MOD
+//AUDITLOG DD DSN=BATCH.PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PANGRAM,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030))
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//PANGIN   DD DSN=BATCH.PROD.PANGRAM.INPUT,DISP=SHR
+//PANGOUT  DD DSN=BATCH.PROD.PANGRAM.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXCPLOG  DD DSN=BATCH.PROD.EXCEPTION.LOG,DISP=MOD
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=MOD
+//AUDITLOG DD DSN=BATCH.PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=ROTCIPH,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030),(4,LT,STEP040))
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//CIPHIN   DD DSN=BATCH.PROD.ROTCIPH.INPUT,DISP=SHR
+//CIPHOUT  DD DSN=BATCH.PROD.ROTCIPH.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CIPHPARM DD DUMMY
+//EXCPLOG  DD DSN=BATCH.PROD.EXCEPTION.LOG,DISP=MOD
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=MOD
+//AUDITLOG DD DSN=BATCH.PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=DAILYOPS,COND=((4,LT,STEP010),(4,LT,STEP020),
+//         (4,LT,STEP030),(4,LT,STEP040),(4,LT,STEP050))
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//OPSCNT   DD DSN=BATCH.PROD.OPSCOUNT.LOG,DISP=SHR
+//DAILYRPT DD DSN=BATCH.PROD.DAILYOPS.REPORT,DISP=(NEW,CATLG,DELETE),
+//         SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
