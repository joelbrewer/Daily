@@ -11,11 +11,11 @@
       * Z(26) -> M(12)
 
       * 1   2   3   4   5   6   7   8   9   10  11  12  13  14  15  16
-      * 13  14  15  16  17  18  19  20  21  22  23  24  25  26  1   2 
+      * 13  14  15  16  17  18  19  20  21  22  23  24  25  26  1   2
       * +12 +12                                             +12 -14 -14
 
       * 17  18  19  20  21  22  23  24  25  26  1   2   3   4   5   6
-      * 3   4   5   6   7   8   9   10  11  12  13  14  15  16  17  18 
+      * 3   4   5   6   7   8   9   10  11  12  13  14  15  16  17  18
       * -14 -14                                                 -14 -14
 
       * ROT 5
@@ -24,22 +24,335 @@
       * +4  +4  +4  +4  +4  +4  +4  +4
 
       * 17  18  19  20  21  22  23  24  25  26
-      * 21  22  23  24  25  26  1   2   3   4  
+      * 21  22  23  24  25  26  1   2   3   4
       *                     +4  -22 -22 -22 -22
       *
       * If plain is less than total keys - cipher rotation+1, add cipher
       * rotation - 1
-      * 
-      * If plain is greater than 
+      *
+      * If plain is greater than
+      ******************************************************************
+      * Modification History:
+      * 8/30/2022 JB - Filled in the ROT-N encode that ROTATIONAL-CIPHER
+      *                only stubbed out, and added a decode mode that
+      *                runs the same key in reverse. Non-letters pass
+      *                through unchanged and case is preserved, the way
+      *                every ROT-N request we get actually expects it.
+      * 8/31/2022 JB - Read the day's bulletin file of key/text pairs
+      *                and cipher every message in one run, instead of
+      *                one hardcoded message per execution.
+      * 8/31/2022 JB - Run PANGRAM's letter-coverage logic against
+      *                every ciphertext as a pre-distribution sanity
+      *                check, so a mis-keyed run that leaves a bulletin
+      *                effectively unciphered gets flagged instead of
+      *                going straight out the door.
+      * 9/01/2022 JB - Picked up the shared RUNCTL run-control
+      *                copybook so this run's output ties back to the
+      *                same run id as every other batch utility.
+      * 9/02/2022 JB - Mis-keyed-run warnings also append to the
+      *                shared EXCPLOG exception log alongside every
+      *                other utility's rejects.
+      * 9/02/2022 JB - Messages-ciphered count now appends to the
+      *                shared OPSCNT operations-count log for the
+      *                end-of-day Daily Operations Report.
+      * 9/14/2022 JB - An optional SYSIN parameter card (CIPHPARM) now
+      *                lets an operator cipher one ad hoc key/text
+      *                pair without editing the day's bulletin file,
+      *                on top of whatever messages that file already
+      *                holds.
+      * 9/15/2022 JB - Logs the operator id and run timestamp to a
+      *                shared AUDITLOG before any processing starts,
+      *                so there's a record of who ran a given job.
+      * 3/14/2023 JB - DECODE-TEXT was written back on 8/30 but never
+      *                reachable - added a mode byte (WS-CIPH-IN-MODE/
+      *                WS-CIPH-PARM-MODE) to the bulletin and SYSIN
+      *                parm records so an operator can actually mark
+      *                a message for decoding instead of encoding.
+      *                Blank or legacy records still default to
+      *                encode. WS-CIPH-OUT-MODE now carries which
+      *                mode ran out to CIPHOUT.
+      * 3/21/2023 JB - DECODE-TEXT was rotating WS-CIPHER, which still
+      *                held the previous message's value on a decode
+      *                request - now rotates WS-TEXT, same as ENCODE-
+      *                TEXT. The rotation amount is now computed with
+      *                FUNCTION MOD so a key over 26 no longer
+      *                underflows the unsigned rotation field.
+      ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rotational-cipher.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIPHER-IN ASSIGN TO "CIPHIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIPHER-OUT ASSIGN TO "CIPHOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CIPHER-PARM ASSIGN TO "CIPHPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CIPH-PARM-FILE-STATUS.
+           COPY EXCPSEL.
+           COPY OPSCSEL.
+           COPY AUDTSEL.
        DATA DIVISION.
+       FILE SECTION.
+      * WS-CIPH-IN-MODE is 'E' for encode or 'D' for decode; it was
+      * carved out of what used to be trailing FILLER so a legacy or
+      * blank-mode record still defaults to the original encode-only
+      * behavior.
+       FD  CIPHER-IN.
+       01 WS-CIPH-IN-RECORD.
+           05 WS-CIPH-IN-KEY PIC 9(02).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-IN-TEXT PIC X(128).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-IN-MODE PIC X(01).
+
+       FD  CIPHER-OUT.
+       01 WS-CIPH-OUT-RECORD.
+           05 WS-CIPH-OUT-KEY PIC 9(02).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-OUT-TEXT PIC X(128).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-OUT-CIPHER PIC X(128).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-OUT-WARN PIC X(01).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-OUT-MODE PIC X(01).
+
+      * An optional SYSIN-style parameter card. When present and
+      * non-blank, its key/text pair is ciphered once as an ad hoc
+      * job in addition to whatever the day's bulletin file holds,
+      * so an operator doesn't need a programmer to change a literal
+      * and recompile for a single one-off message. WS-CIPH-PARM-MODE
+      * works the same as WS-CIPH-IN-MODE, above.
+       FD  CIPHER-PARM.
+       01 WS-CIPH-PARM-RECORD.
+           05 WS-CIPH-PARM-KEY PIC 9(02).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-PARM-TEXT PIC X(128).
+           05 FILLER PIC X(01).
+           05 WS-CIPH-PARM-MODE PIC X(01).
+
+       COPY EXCPFD.
+       COPY OPSCFD.
+       COPY AUDTFD.
+
        WORKING-STORAGE SECTION.
        01 WS-KEY PIC 9(2).
        01 WS-TEXT PIC X(128).
        01 WS-CIPHER PIC X(128).
+       01 WS-DECIPHERED PIC X(128).
+
+      * Working fields shared by ENCODE-TEXT and DECODE-TEXT; the two
+      * differ only in which direction WS-ROT-AMOUNT rotates.
+       01 WS-ROTATE-SOURCE PIC X(128).
+       01 WS-ROTATE-RESULT PIC X(128).
+       01 WS-ROTATE-LEN PIC 999.
+       01 WS-ROT-AMOUNT PIC 99.
+       01 WS-INDEX PIC 999.
+       01 WS-CHAR PIC X(01).
+       01 WS-CHAR-NUM PIC 99.
+       01 WS-EOF-SW PIC X(01) VALUE 'N'.
+           88 WS-EOF VALUE 'Y'.
+       01 WS-CIPH-PARM-FILE-STATUS PIC X(02) VALUE "00".
+
+      * Set from WS-CIPH-IN-MODE/WS-CIPH-PARM-MODE for each message;
+      * defaults to encode when the record carries a blank or any
+      * value other than 'D'.
+       01 WS-MODE PIC X(01) VALUE 'E'.
+           88 WS-MODE-ENCODE VALUE 'E'.
+           88 WS-MODE-DECODE VALUE 'D'.
+
+      * Working fields for the pre-distribution letter-coverage sanity
+      * check, built the same way PANGRAM's PARSE-SENTENCE builds
+      * WS-PARSED: one flag per letter of the alphabet, set on if that
+      * letter appears anywhere in the source text.
+       01 WS-COV-SOURCE PIC X(128).
+       01 WS-COV-RESULT PIC X(26).
+       01 WS-COV-INDEX PIC 999.
+       01 WS-COV-TEMP PIC 999.
+       01 WS-TEXT-COVERAGE PIC X(26).
+       01 WS-CIPHER-COVERAGE PIC X(26).
+       01 WS-MISKEY-WARN-SW PIC X(01).
+           88 WS-MISKEY-WARN VALUE 'Y'.
+
+      * Control total for the end-of-day Daily Operations Report.
+       01 WS-MESSAGES-CIPHERED-COUNT PIC 9(07) VALUE 0.
+
+       COPY RUNCTL.
+       COPY EXCPWS.
+       COPY OPSCWS.
+       COPY AUDTWS.
 
        PROCEDURE DIVISION.
        ROTATIONAL-CIPHER.
+           PERFORM CAPTURE-RUN-CONTROL.
+           MOVE 'ROT-CIPHER' TO WS-AUDT-SOURCE-PARM.
+           PERFORM LOG-OPERATOR-AUDIT.
+           OPEN INPUT CIPHER-IN.
+           OPEN OUTPUT CIPHER-OUT.
+           PERFORM OPEN-EXCEPTION-LOG.
+           PERFORM OPEN-OPS-COUNT-LOG.
+           PERFORM CHECK-FOR-PARM-OVERRIDE.
+           PERFORM READ-CIPHER-RECORD.
+           PERFORM PROCESS-ONE-MESSAGE UNTIL WS-EOF.
+           CLOSE CIPHER-IN.
+           CLOSE CIPHER-OUT.
+           PERFORM CLOSE-EXCEPTION-LOG.
+           MOVE 'ROT-CIPHER' TO WS-OPSC-SOURCE-PARM.
+           MOVE 'MESSAGES CIPHERED' TO WS-OPSC-LABEL-PARM.
+           MOVE WS-MESSAGES-CIPHERED-COUNT TO WS-OPSC-COUNT-PARM.
+           PERFORM LOG-OPS-COUNT.
+           PERFORM CLOSE-OPS-COUNT-LOG.
+           STOP RUN.
+
+           READ-CIPHER-RECORD.
+               READ CIPHER-IN
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SW
+                   NOT AT END
+                       MOVE WS-CIPH-IN-KEY TO WS-KEY
+                       MOVE WS-CIPH-IN-TEXT TO WS-TEXT
+                       MOVE WS-CIPH-IN-MODE TO WS-MODE
+                       IF NOT WS-MODE-DECODE THEN
+                           MOVE 'E' TO WS-MODE
+                       END-IF
+               END-READ.
+
+           PROCESS-ONE-MESSAGE.
+               PERFORM PROCESS-ONE-MESSAGE-BODY.
+               PERFORM READ-CIPHER-RECORD.
+
+      * Shared by the batch loop and the SYSIN parm override; the
+      * parm path calls this directly since it has no next batch
+      * record to read. Dispatches on WS-MODE - WS-CIPHER ends up
+      * holding whichever result ran, encoded or deciphered, so the
+      * sanity check and the write-out below don't need to know which.
+           PROCESS-ONE-MESSAGE-BODY.
+               ADD 1 TO WS-MESSAGES-CIPHERED-COUNT.
+               IF WS-MODE-DECODE THEN
+                   PERFORM DECODE-TEXT
+                   MOVE WS-DECIPHERED TO WS-CIPHER
+               ELSE
+                   PERFORM ENCODE-TEXT
+               END-IF.
+               DISPLAY 'KEY    : ' WS-KEY.
+               DISPLAY 'TEXT   : ' WS-TEXT.
+               DISPLAY 'CIPHER : ' WS-CIPHER.
+               PERFORM CHECK-CIPHER-SANITY.
+               PERFORM WRITE-CIPHER-RESULT.
+
+      * Reads an optional one-record SYSIN parameter card. If one is
+      * present and carries non-blank text, that one message is
+      * ciphered once right now, on top of whatever the batch file
+      * holds, so a one-off ask doesn't require editing the day's
+      * bulletin file.
+           CHECK-FOR-PARM-OVERRIDE.
+               OPEN INPUT CIPHER-PARM.
+               IF WS-CIPH-PARM-FILE-STATUS = "00" THEN
+                   READ CIPHER-PARM
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-CIPH-PARM-TEXT NOT = SPACES THEN
+                               DISPLAY 'PARM OVERRIDE KEY: '
+                                   WS-CIPH-PARM-KEY
+                               MOVE WS-CIPH-PARM-KEY TO WS-KEY
+                               MOVE WS-CIPH-PARM-TEXT TO WS-TEXT
+                               MOVE WS-CIPH-PARM-MODE TO WS-MODE
+                               IF NOT WS-MODE-DECODE THEN
+                                   MOVE 'E' TO WS-MODE
+                               END-IF
+                               PERFORM PROCESS-ONE-MESSAGE-BODY
+                           END-IF
+                   END-READ
+                   CLOSE CIPHER-PARM
+               END-IF.
+
+           CHECK-CIPHER-SANITY.
+               MOVE WS-TEXT TO WS-COV-SOURCE.
+               PERFORM BUILD-LETTER-COVERAGE.
+               MOVE WS-COV-RESULT TO WS-TEXT-COVERAGE.
+               MOVE WS-CIPHER TO WS-COV-SOURCE.
+               PERFORM BUILD-LETTER-COVERAGE.
+               MOVE WS-COV-RESULT TO WS-CIPHER-COVERAGE.
+               IF WS-TEXT-COVERAGE = WS-CIPHER-COVERAGE THEN
+                   MOVE 'Y' TO WS-MISKEY-WARN-SW
+                   DISPLAY 'WARNING: CIPHER LETTER COVERAGE MATCHES '
+                       'PLAINTEXT - POSSIBLE MIS-KEYED RUN'
+                   MOVE 'ROT-CIPHER' TO WS-EXCP-SOURCE-PARM
+                   MOVE WS-KEY TO WS-EXCP-KEY-PARM
+                   MOVE 'POSSIBLE MIS-KEYED RUN (KEY INEFFECTIVE)' TO
+                       WS-EXCP-REASON-PARM
+                   PERFORM LOG-EXCEPTION
+               ELSE
+                   MOVE 'N' TO WS-MISKEY-WARN-SW
+               END-IF.
+
+           BUILD-LETTER-COVERAGE.
+               MOVE '00000000000000000000000000' TO WS-COV-RESULT.
+               MOVE 1 TO WS-COV-INDEX.
+               PERFORM FLAG-ONE-LETTER UNTIL WS-COV-INDEX > 128.
+
+           FLAG-ONE-LETTER.
+               MOVE FUNCTION ORD(FUNCTION LOWER-CASE(
+                   WS-COV-SOURCE(WS-COV-INDEX:1))) TO WS-COV-TEMP.
+               SUBTRACT 97 FROM WS-COV-TEMP GIVING WS-COV-TEMP.
+               IF WS-COV-TEMP <= 26 THEN
+                   MOVE '1' TO WS-COV-RESULT(WS-COV-TEMP:1)
+               END-IF.
+               ADD 1 TO WS-COV-INDEX.
+
+           WRITE-CIPHER-RESULT.
+               INITIALIZE WS-CIPH-OUT-RECORD WITH FILLER.
+               MOVE WS-KEY TO WS-CIPH-OUT-KEY.
+               MOVE WS-TEXT TO WS-CIPH-OUT-TEXT.
+               MOVE WS-CIPHER TO WS-CIPH-OUT-CIPHER.
+               MOVE WS-MISKEY-WARN-SW TO WS-CIPH-OUT-WARN.
+               MOVE WS-MODE TO WS-CIPH-OUT-MODE.
+               WRITE WS-CIPH-OUT-RECORD.
+
+           ENCODE-TEXT.
+               MOVE WS-TEXT TO WS-ROTATE-SOURCE.
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT)) TO
+                   WS-ROTATE-LEN.
+               MOVE WS-KEY TO WS-ROT-AMOUNT.
+               PERFORM ROTATE-SOURCE-TO-RESULT.
+               MOVE WS-ROTATE-RESULT TO WS-CIPHER.
+
+           DECODE-TEXT.
+               MOVE WS-TEXT TO WS-ROTATE-SOURCE.
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT)) TO
+                   WS-ROTATE-LEN.
+               COMPUTE WS-ROT-AMOUNT = FUNCTION MOD(26 - WS-KEY, 26).
+               PERFORM ROTATE-SOURCE-TO-RESULT.
+               MOVE WS-ROTATE-RESULT TO WS-DECIPHERED.
+
+           ROTATE-SOURCE-TO-RESULT.
+               MOVE SPACES TO WS-ROTATE-RESULT.
+               MOVE 1 TO WS-INDEX.
+               PERFORM ROTATE-ONE-CHAR UNTIL WS-INDEX > WS-ROTATE-LEN.
+
+           ROTATE-ONE-CHAR.
+               MOVE WS-ROTATE-SOURCE(WS-INDEX:1) TO WS-CHAR.
+               IF WS-CHAR >= 'A' AND WS-CHAR <= 'Z' THEN
+                   COMPUTE WS-CHAR-NUM =
+                       FUNCTION MOD(FUNCTION ORD(WS-CHAR) - 66 +
+                           WS-ROT-AMOUNT, 26)
+                   MOVE FUNCTION CHAR(WS-CHAR-NUM + 66) TO WS-CHAR
+               ELSE
+                   IF WS-CHAR >= 'a' AND WS-CHAR <= 'z' THEN
+                       COMPUTE WS-CHAR-NUM =
+                           FUNCTION MOD(FUNCTION ORD(WS-CHAR) - 98 +
+                               WS-ROT-AMOUNT, 26)
+                       MOVE FUNCTION CHAR(WS-CHAR-NUM + 98) TO WS-CHAR
+                   END-IF
+               END-IF.
+               MOVE WS-CHAR TO WS-ROTATE-RESULT(WS-INDEX:1).
+               ADD 1 TO WS-INDEX.
 
+           COPY RUNCTLP.
+           COPY EXCPLOGP.
+           COPY OPSCLOGP.
+           COPY AUDTLOGP.
